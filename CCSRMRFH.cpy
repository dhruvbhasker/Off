@@ -0,0 +1,25 @@
+      *****************************************************************
+      **  MEMBER : CCSRMRFH                                          **
+      **  REMARKS: RECORD LAYOUT FOR THE MRF SUSPENSE RECONCILIATION **
+      **           HISTORY FILE (CSR9802) - ONE ROW PER MRF POLICY   **
+      **           SEEN ON THE CCSR98F0 SUSPENSE EXTRACT, CARRIED    **
+      **           CYCLE TO CYCLE UNTIL THE ITEM CLEARS.             **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+      **  09AUG26   DOB   INITIAL VERSION                            **
+      *****************************************************************
+
+       01  MRFH-HIST-REC.
+           05  MRFH-POLICY-NUMBER                PIC X(10).
+           05  MRFH-CYCLE-COUNT                  PIC 9(03) COMP.
+           05  MRFH-LAST-CYCLE-NBR               PIC 9(07) COMP.
+           05  MRFH-FIRST-SUSPENSE-DATE          PIC X(10).
+           05  MRFH-LAST-SUSPENSE-AMOUNT         PIC S9(11)V9(02)
+               COMP-3.
+           05  MRFH-FLAGGED-IND                  PIC X(01).
+               88  MRFH-FLAGGED                       VALUE 'Y'.
+               88  MRFH-NOT-FLAGGED                   VALUE 'N'.
+      *****************************************************************
+      **                 END OF COPYBOOK CCSRMRFH                    **
+      *****************************************************************
