@@ -0,0 +1,18 @@
+      *****************************************************************
+      **  MEMBER : CCSRXWK                                           **
+      **  REMARKS: RECORD LAYOUT FOR THE MLJ/ING ACCOUNT CROSSWALK   **
+      **           TABLE USED BY CSR9806 TO RECONCILE R98F0-MLJ-ACCT**
+      **           AND R98F0-ING-ACCT ON THE SUSPENSE REGISTER       **
+      **           EXTRACT AGAINST THE MAPPING OF RECORD.            **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                              **
+      **  09AUG26   DOB   INITIAL VERSION                             **
+      *****************************************************************
+
+       01  XWK-CROSSWALK-REC.
+           05  XWK-MLJ-ACCT                      PIC X(08).
+           05  XWK-ING-ACCT                      PIC X(06).
+      *****************************************************************
+      **                 END OF COPYBOOK CCSRXWK                     **
+      *****************************************************************
