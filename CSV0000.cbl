@@ -0,0 +1,231 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CSV0000.
+000300 AUTHOR.        D. OKONKWO-BATCH SUPPORT.
+000400 INSTALLATION.  L-SPWL CLIENT DATA SERVICES.
+000500 DATE-WRITTEN.  09AUG26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    REMARKS: BUILDS THE CCSRSVE CLIENT EXTRACT FROM THE SORTED  *
+000900*             WORK FILE ASSEMBLED BY THE UPSTREAM CLIENT DATA    *
+001000*             STEPS.  CARRIES CHECKPOINT/RESTART LOGIC KEYED ON  *
+001100*             RSCVE-HOST-CLI-ID / RSCVE-CUST-SEQ-NUM SO A RERUN  *
+001200*             AFTER AN ABEND CAN RESUME FROM THE LAST COMMITTED  *
+001300*             CHECKPOINT INSTEAD OF REBUILDING THE WHOLE BOOK    *
+001400*             OF BUSINESS FROM THE START OF THE CYCLE.           *
+001500******************************************************************
+001600*    DATE     AUTH.  DESCRIPTION                                 *
+001700*                                                                *
+001800*  09AUG26     DOB   INITIAL VERSION                             *
+001810*  09AUG26     DOB   FLAG A RESTART WHOSE CHECKPOINT KEY IS NOT   *
+001820*                    FOUND ON THE WORK FILE INSTEAD OF LETTING    *
+001830*                    THE RUN FALL THROUGH AS A SILENT NO-OP       *
+001840*  09AUG26     DOB   SKIP THE CHECKPOINT-COMPLETE REWRITE IN       *
+001850*                    3000-FINALIZE WHEN THE RESTART SKIP NEVER     *
+001860*                    FOUND ITS KEY, SO A FAILED RESTART CANNOT     *
+001870*                    OVERWRITE THE LAST GOOD IN-PROGRESS CHECKPOINT*
+001900******************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.   IBM-3090.
+002300 OBJECT-COMPUTER.   IBM-3090.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT PARM-FILE          ASSIGN TO PARMIN
+002700                               ORGANIZATION IS SEQUENTIAL.
+002800     SELECT WORK-EXTRACT       ASSIGN TO SVEWORK
+002900                               ORGANIZATION IS SEQUENTIAL.
+003000     SELECT CLIENT-EXTRACT-OUT ASSIGN TO SVEOUT
+003100                               ORGANIZATION IS SEQUENTIAL.
+003200     SELECT CHECKPOINT-FILE    ASSIGN TO SVECKPT
+003300                               ORGANIZATION IS SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  PARM-FILE
+003700     RECORDING MODE IS F.
+003800 01  PARM-RECORD.
+003900     05  PARM-RESTART-IND           PIC X(01).
+004000     05  PARM-COMMIT-INTERVAL       PIC 9(05).
+004100 FD  WORK-EXTRACT
+004200     RECORDING MODE IS F.
+004300     COPY CCSRSVE.
+004400 FD  CLIENT-EXTRACT-OUT
+004500     RECORDING MODE IS F.
+004600 01  CLIENT-EXTRACT-OUT-REC         PIC X(358).
+004700 FD  CHECKPOINT-FILE
+004800     RECORDING MODE IS F.
+004900     COPY CCSRCKPT.
+005000 WORKING-STORAGE SECTION.
+005100******************************************************************
+005200*    SWITCHES AND COUNTERS                                       *
+005300******************************************************************
+005400 77  WS-EOF-SW                      PIC X(01)   VALUE 'N'.
+005500     88  END-OF-WORK-FILE                       VALUE 'Y'.
+005600 77  WS-CKPT-EOF-SW                 PIC X(01)   VALUE 'N'.
+005700     88  NO-CHECKPOINT-FOUND                    VALUE 'Y'.
+005800 77  WS-COMMIT-INTERVAL             PIC 9(05)   VALUE 1000.
+005900 77  WS-RECS-SINCE-CHECKPOINT       PIC 9(09) COMP  VALUE ZERO.
+006000 77  WS-RECORDS-WRITTEN             PIC 9(09) COMP  VALUE ZERO.
+006100 77  WS-RECORDS-SKIPPED             PIC 9(09) COMP  VALUE ZERO.
+006200 77  WS-RESTART-SW                  PIC X(01)   VALUE 'N'.
+006300     88  WS-RESTART-RUN                         VALUE 'Y'.
+006400 77  WS-SKIP-SW                     PIC X(01)   VALUE 'N'.
+006500     88  WS-SKIPPING-TO-CKPT                    VALUE 'Y'.
+006600******************************************************************
+006700*    COMBINED KEY WORK AREAS - RSCVE-HOST-CLI-ID + CUST-SEQ-NUM  *
+006800******************************************************************
+006900 01  WS-WORK-KEY.
+007000     05  WS-WORK-HOST-CLI-ID        PIC X(10).
+007100     05  WS-WORK-CUST-SEQ-NUM       PIC 9(02).
+007200 01  WS-CKPT-KEY.
+007300     05  WS-CKPT-HOST-CLI-ID        PIC X(10).
+007400     05  WS-CKPT-CUST-SEQ-NUM       PIC 9(02).
+007500 PROCEDURE DIVISION.
+007600******************************************************************
+007700*    0000-MAINLINE                                               *
+007800******************************************************************
+007900 0000-MAINLINE.
+008000     PERFORM 1000-INITIALIZE       THRU 1000-INITIALIZE-EXIT.
+008100     PERFORM 2000-PROCESS-WORK-FILE THRU 2000-PROCESS-EXIT
+008200             UNTIL END-OF-WORK-FILE.
+008300     PERFORM 3000-FINALIZE         THRU 3000-FINALIZE-EXIT.
+008400     STOP RUN.
+008500******************************************************************
+008600*    1000-INITIALIZE - READ PARM, OPEN FILES, POSITION RESTART   *
+008700******************************************************************
+008800 1000-INITIALIZE.
+008900     OPEN INPUT PARM-FILE.
+009000     READ PARM-FILE
+009100         AT END
+009200             MOVE 'N'  TO PARM-RESTART-IND
+009300             MOVE 1000 TO PARM-COMMIT-INTERVAL
+009400     END-READ.
+009500     MOVE PARM-RESTART-IND     TO WS-RESTART-SW.
+009600     IF PARM-COMMIT-INTERVAL NUMERIC AND PARM-COMMIT-INTERVAL > 0
+009700         MOVE PARM-COMMIT-INTERVAL TO WS-COMMIT-INTERVAL
+009800     END-IF.
+009900     CLOSE PARM-FILE.
+010000     OPEN INPUT WORK-EXTRACT.
+010100     IF WS-RESTART-RUN
+010200         PERFORM 1100-LOAD-CHECKPOINT THRU 1100-LOAD-EXIT
+010300     END-IF.
+010400     IF WS-RESTART-RUN AND NOT NO-CHECKPOINT-FOUND
+010500         OPEN EXTEND CLIENT-EXTRACT-OUT
+010600         PERFORM 1200-SKIP-TO-CHECKPOINT THRU 1200-SKIP-EXIT
+010700     ELSE
+010800         OPEN OUTPUT CLIENT-EXTRACT-OUT
+010900     END-IF.
+011000     PERFORM 8000-READ-WORK-FILE   THRU 8000-READ-WORK-EXIT.
+011100 1000-INITIALIZE-EXIT.
+011200     EXIT.
+011300******************************************************************
+011400*    1100-LOAD-CHECKPOINT - READ LAST COMMITTED KEY, IF ANY      *
+011500******************************************************************
+011600 1100-LOAD-CHECKPOINT.
+011700     MOVE 'N' TO WS-CKPT-EOF-SW.
+011800     OPEN INPUT CHECKPOINT-FILE.
+011900     READ CHECKPOINT-FILE
+012000         AT END
+012100             SET NO-CHECKPOINT-FOUND TO TRUE
+012200     END-READ.
+012300     IF NOT NO-CHECKPOINT-FOUND
+012400         IF CKPT-COMPLETE
+012410             SET NO-CHECKPOINT-FOUND TO TRUE
+012420             MOVE 'N' TO WS-RESTART-SW
+012600         ELSE
+012700             MOVE CKPT-HOST-CLI-ID  TO WS-CKPT-HOST-CLI-ID
+012800             MOVE CKPT-CUST-SEQ-NUM TO WS-CKPT-CUST-SEQ-NUM
+012900             MOVE CKPT-RECORDS-WRITTEN TO WS-RECORDS-WRITTEN
+013000         END-IF
+013100     END-IF.
+013200     CLOSE CHECKPOINT-FILE.
+013300 1100-LOAD-EXIT.
+013400     EXIT.
+013500******************************************************************
+013600*    1200-SKIP-TO-CHECKPOINT - DISCARD ALREADY-COMMITTED RECORDS *
+013700******************************************************************
+013800 1200-SKIP-TO-CHECKPOINT.
+013900     SET WS-SKIPPING-TO-CKPT TO TRUE.
+014000     PERFORM 1210-SKIP-ONE-RECORD THRU 1210-SKIP-ONE-EXIT
+014100             UNTIL NOT WS-SKIPPING-TO-CKPT
+014200             OR END-OF-WORK-FILE.
+014210     IF WS-SKIPPING-TO-CKPT
+014220         DISPLAY 'CSV0000 *** CHECKPOINT KEY NOT FOUND ***'
+014240         MOVE 16 TO RETURN-CODE
+014250     END-IF.
+014300 1200-SKIP-EXIT.
+014400     EXIT.
+014500 1210-SKIP-ONE-RECORD.
+014600     READ WORK-EXTRACT
+014700         AT END
+014800             SET END-OF-WORK-FILE TO TRUE
+014900     END-READ.
+015000     IF NOT END-OF-WORK-FILE
+015100         MOVE RSCVE-HOST-CLI-ID  TO WS-WORK-HOST-CLI-ID
+015200         MOVE RSCVE-CUST-SEQ-NUM TO WS-WORK-CUST-SEQ-NUM
+015300         ADD 1 TO WS-RECORDS-SKIPPED
+015400         IF WS-WORK-KEY = WS-CKPT-KEY
+015500             MOVE 'N' TO WS-SKIP-SW
+015600         END-IF
+015700     END-IF.
+015800 1210-SKIP-ONE-EXIT.
+015900     EXIT.
+016000******************************************************************
+016100*    2000-PROCESS-WORK-FILE - WRITE OUTPUT, CHECKPOINT ON        *
+016200*                             INTERVAL                           *
+016300******************************************************************
+016400 2000-PROCESS-WORK-FILE.
+016500     MOVE RSCVE-SEQ-REC-INFO TO CLIENT-EXTRACT-OUT-REC.
+016600     WRITE CLIENT-EXTRACT-OUT-REC.
+016700     ADD 1 TO WS-RECORDS-WRITTEN.
+016800     ADD 1 TO WS-RECS-SINCE-CHECKPOINT.
+016900     IF WS-RECS-SINCE-CHECKPOINT >= WS-COMMIT-INTERVAL
+017000         PERFORM 5000-WRITE-CHECKPOINT THRU 5000-WRITE-EXIT
+017100         MOVE ZERO TO WS-RECS-SINCE-CHECKPOINT
+017200     END-IF.
+017300     PERFORM 8000-READ-WORK-FILE  THRU 8000-READ-WORK-EXIT.
+017400 2000-PROCESS-EXIT.
+017500     EXIT.
+017600******************************************************************
+017700*    3000-FINALIZE - MARK CHECKPOINT COMPLETE, CLOSE FILES       *
+017800******************************************************************
+017900 3000-FINALIZE.
+017910     IF NOT WS-SKIPPING-TO-CKPT
+017920         MOVE HIGH-VALUES        TO CKPT-HOST-CLI-ID
+017930         MOVE ZERO               TO CKPT-CUST-SEQ-NUM
+017940         MOVE WS-RECORDS-WRITTEN TO CKPT-RECORDS-WRITTEN
+017950         MOVE 'C'                TO CKPT-STATUS
+017960         OPEN OUTPUT CHECKPOINT-FILE
+017970         WRITE CKPT-CONTROL-REC
+017980         CLOSE CHECKPOINT-FILE
+017990     END-IF.
+018700     DISPLAY 'CSV0000 RECORDS WRITTEN : ' WS-RECORDS-WRITTEN.
+018800     DISPLAY 'CSV0000 RECORDS SKIPPED : ' WS-RECORDS-SKIPPED.
+018900     CLOSE WORK-EXTRACT
+019000           CLIENT-EXTRACT-OUT.
+019100 3000-FINALIZE-EXIT.
+019200     EXIT.
+019300******************************************************************
+019400*    5000-WRITE-CHECKPOINT - COMMIT LAST KEY WRITTEN, IN-PROGRESS*
+019500******************************************************************
+019600 5000-WRITE-CHECKPOINT.
+019700     MOVE RSCVE-HOST-CLI-ID    TO CKPT-HOST-CLI-ID.
+019800     MOVE RSCVE-CUST-SEQ-NUM   TO CKPT-CUST-SEQ-NUM.
+019900     MOVE WS-RECORDS-WRITTEN   TO CKPT-RECORDS-WRITTEN.
+020000     MOVE 'I'                  TO CKPT-STATUS.
+020100     OPEN OUTPUT CHECKPOINT-FILE.
+020200     WRITE CKPT-CONTROL-REC.
+020300     CLOSE CHECKPOINT-FILE.
+020400 5000-WRITE-EXIT.
+020500     EXIT.
+020600******************************************************************
+020700*    8000-READ-WORK-FILE                                         *
+020800******************************************************************
+020900 8000-READ-WORK-FILE.
+021000     IF NOT END-OF-WORK-FILE
+021100         READ WORK-EXTRACT
+021200             AT END
+021300                 SET END-OF-WORK-FILE TO TRUE
+021400         END-READ
+021500     END-IF.
+021600 8000-READ-WORK-EXIT.
+021700     EXIT.
