@@ -6,9 +6,19 @@
       **  DATE     AUTH.  DESCRIPTION                                **
 M245O1**  23MAY14  CTS    INITIAL VERSION                            **
 130784**  18DEC20  CTS    FIX FOR MRF POLICIS                        **
+M267F3**  09AUG26  DOB    ADDED TRAILER RECORD REDEFINES SO A        **
+M267F3**           TRAILING CONTROL RECORD CARRYING A RECORD COUNT   **
+M267F3**           AND SUSPENSE AMOUNT HASH TOTAL CAN BE VERIFIED    **
+M267F3**           DOWNSTREAM                                        **
+M281J6**  09AUG26  DOB    ADDED A DEDICATED LEADING RECORD-TYPE BYTE **
+M281J6**           SO THE TRAILER NO LONGER SHARES STORAGE WITH THE  **
+M281J6**           LIVE R98F0-COMPANY-CODE BUSINESS FIELD            **
       *****************************************************************
-  
+
        01  R98F0-SEQ-REC-INFO.
+M281J6     05  R98F0-RECORD-TYPE                 PIC X(01).
+M281J6         88 R98F0-DETAIL-RECORD            VALUE 'D'.
+M281J6         88 R98F0-TRAILER-RECORD           VALUE 'T'.
            05  R98F0-COMPANY-CODE                PIC X(02).
            05  R98F0-SBSDRY-CO-ID                PIC X(02).
            05  R98F0-CRCY-CD                     PIC X(02).
@@ -32,6 +42,20 @@ M245O1**  23MAY14  CTS    INITIAL VERSION                            **
 130784     05  R98F0-REC-ORDER-CD                PIC X(01).
 130784         88 R98F0-REC-ORDER-NOT-MRF        VALUE '1'.
 130784         88 R98F0-REC-ORDER-MRF            VALUE '2'.
+      *****************************************************************
+      **  TRAILER RECORD - LAST RECORD ON THE EXTRACT.  OVERLAYS THE **
+      **  SAME STORAGE AS R98F0-SEQ-REC-INFO.  A READING PROGRAM     **
+      **  TELLS A TRAILER FROM A DETAIL RECORD BY TESTING            **
+      **  R98F0-RECORD-TYPE ABOVE, NOT ANY FIELD IN THIS GROUP, SO   **
+      **  THE DISCRIMINATOR CAN NEVER COLLIDE WITH LIVE BUSINESS     **
+      **  DATA SUCH AS R98F0-COMPANY-CODE.                           **
+      *****************************************************************
+M267F3 01  R98F0-TRAILER-REC REDEFINES R98F0-SEQ-REC-INFO.
+M281J6     05  FILLER                            PIC X(01).
+M267F3     05  FILLER                            PIC X(02).
+M267F3     05  R98F0-TRL-RECORD-COUNT            PIC 9(09).
+M267F3     05  R98F0-TRL-AMOUNT-HASH             PIC S9(13)V9(02).
+M281J6     05  FILLER                            PIC X(89).
       *****************************************************************
       **                 END OF COPYBOOK CCSR98F0                    **
       *****************************************************************
