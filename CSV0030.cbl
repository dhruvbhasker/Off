@@ -0,0 +1,177 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CSV0030.
+000300 AUTHOR.        D. OKONKWO-BATCH SUPPORT.
+000400 INSTALLATION.  L-SPWL CLIENT DATA SERVICES.
+000500 DATE-WRITTEN.  09AUG26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    REMARKS: DATA-QUALITY PASS OVER THE CCSRSVE CLIENT EXTRACT  *
+000900*             THAT CATCHES RSCVE-NAME-KANJI / RSCVE-NAME-KANA    *
+001000*             COMBINATIONS THAT LOOK WRONG BEFORE THE EXTRACT    *
+001100*             GOES TO THE MAILING HOUSE - A KANJI NAME WITH NO   *
+001200*             KANA READING, A KANA READING WITH NO KANJI NAME,   *
+001300*             OR THE TWO FIELDS SO DIFFERENT IN LENGTH THEY      *
+001400*             LOOK LIKE THEY BELONG TO DIFFERENT RECORDS.        *
+001500******************************************************************
+001600*    DATE     AUTH.  DESCRIPTION                                 *
+001700*                                                                *
+001800*  09AUG26     DOB   INITIAL VERSION                             *
+001900******************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.   IBM-3090.
+002300 OBJECT-COMPUTER.   IBM-3090.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT CLIENT-EXTRACT     ASSIGN TO SVEIN
+002700                               ORGANIZATION IS SEQUENTIAL.
+002800     SELECT DQ-REPORT          ASSIGN TO DQRPT
+002900                               ORGANIZATION IS SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  CLIENT-EXTRACT
+003300     RECORDING MODE IS F.
+003400     COPY CCSRSVE.
+003500 FD  DQ-REPORT
+003600     RECORDING MODE IS F.
+003700 01  DQ-REPORT-LINE                 PIC X(132).
+003800 WORKING-STORAGE SECTION.
+003900******************************************************************
+004000*    SWITCHES AND COUNTERS                                       *
+004100******************************************************************
+004200 77  WS-EOF-SW                      PIC X(01)   VALUE 'N'.
+004300     88  END-OF-EXTRACT                         VALUE 'Y'.
+004400 77  WS-LINE-COUNT                  PIC S9(03)  COMP  VALUE ZERO.
+004500 77  WS-SCANNED-COUNT               PIC S9(07)  COMP  VALUE ZERO.
+004600 77  WS-FLAGGED-COUNT               PIC S9(07)  COMP  VALUE ZERO.
+004700 77  WS-KANJI-TRAIL-SP              PIC S9(03)  COMP  VALUE ZERO.
+004800 77  WS-KANA-TRAIL-SP               PIC S9(03)  COMP  VALUE ZERO.
+004900 77  WS-KANJI-LEN                   PIC S9(03)  COMP  VALUE ZERO.
+005000 77  WS-KANA-LEN                    PIC S9(03)  COMP  VALUE ZERO.
+005100 77  WS-REASON                      PIC X(30)   VALUE SPACES.
+005200 77  WS-FLAG-SW                     PIC X(01)   VALUE 'N'.
+005300     88  WS-RECORD-FLAGGED                      VALUE 'Y'.
+005400******************************************************************
+005500*    REPORT LINES                                                *
+005600******************************************************************
+005700 01  HDG-LINE-1.
+005800     05  FILLER                     PIC X(45) VALUE
+005810             'CSV0030 KANJI/KANA NAME CONSISTENCY CHECK'.
+005900 01  HDG-LINE-2.
+006000     05  FILLER                     PIC X(12) VALUE
+006010             'HOST CLI ID '.
+006100     05  FILLER                     PIC X(10) VALUE 'POLICY ID '.
+006200     05  FILLER                     PIC X(30) VALUE 'REASON'.
+006300 01  EXC-LINE.
+006400     05  EXC-HOST-CLI-ID            PIC X(10).
+006500     05  FILLER                     PIC X(02) VALUE SPACES.
+006600     05  EXC-POL-ID                 PIC 9(07).
+006700     05  FILLER                     PIC X(03) VALUE SPACES.
+006800     05  EXC-REASON                 PIC X(30).
+006900 01  SUM-LINE.
+007000     05  FILLER                     PIC X(20) VALUE
+007010             'RECORDS SCANNED:    '.
+007100     05  SUM-SCANNED-COUNT          PIC ZZZ,ZZ9.
+007200     05  FILLER                     PIC X(05) VALUE SPACES.
+007300     05  FILLER                     PIC X(20) VALUE
+007310             'RECORDS FLAGGED:    '.
+007400     05  SUM-FLAGGED-COUNT          PIC ZZZ,ZZ9.
+007500 PROCEDURE DIVISION.
+007600******************************************************************
+007700*    0000-MAINLINE                                               *
+007800******************************************************************
+007900 0000-MAINLINE.
+008000     PERFORM 1000-INITIALIZE       THRU 1000-INITIALIZE-EXIT.
+008100     PERFORM 2000-PROCESS-EXTRACT  THRU 2000-PROCESS-EXTRACT-EXIT
+008200             UNTIL END-OF-EXTRACT.
+008300     PERFORM 3000-FINALIZE         THRU 3000-FINALIZE-EXIT.
+008400     STOP RUN.
+008500******************************************************************
+008600*    1000-INITIALIZE                                             *
+008700******************************************************************
+008800 1000-INITIALIZE.
+008900     OPEN INPUT  CLIENT-EXTRACT.
+009000     OPEN OUTPUT DQ-REPORT.
+009100     PERFORM 8000-READ-EXTRACT    THRU 8000-READ-EXTRACT-EXIT.
+009200 1000-INITIALIZE-EXIT.
+009300     EXIT.
+009400******************************************************************
+009500*    2000-PROCESS-EXTRACT - CHECK KANJI/KANA COMBINATION         *
+009600******************************************************************
+009700 2000-PROCESS-EXTRACT.
+009800     ADD 1 TO WS-SCANNED-COUNT.
+009900     PERFORM 4000-CHECK-NAME-PAIR  THRU 4000-CHECK-EXIT.
+010000     IF WS-RECORD-FLAGGED
+010100         PERFORM 4500-PRINT-EXCEPTION THRU 4500-PRINT-EXIT
+010200         ADD 1 TO WS-FLAGGED-COUNT
+010300     END-IF.
+010400     PERFORM 8000-READ-EXTRACT    THRU 8000-READ-EXTRACT-EXIT.
+010500 2000-PROCESS-EXTRACT-EXIT.
+010600     EXIT.
+010700******************************************************************
+010800*    3000-FINALIZE                                               *
+010900******************************************************************
+011000 3000-FINALIZE.
+011100     MOVE WS-SCANNED-COUNT TO SUM-SCANNED-COUNT.
+011200     MOVE WS-FLAGGED-COUNT TO SUM-FLAGGED-COUNT.
+011300     WRITE DQ-REPORT-LINE FROM SUM-LINE.
+011400     CLOSE CLIENT-EXTRACT
+011500           DQ-REPORT.
+011600 3000-FINALIZE-EXIT.
+011700     EXIT.
+011800******************************************************************
+011900*    4000-CHECK-NAME-PAIR - LENGTH/BLANK CROSS-CHECK             *
+012000******************************************************************
+012100 4000-CHECK-NAME-PAIR.
+012200     MOVE 'N' TO WS-FLAG-SW.
+012300     MOVE SPACES TO WS-REASON.
+012400     MOVE ZERO TO WS-KANJI-TRAIL-SP WS-KANA-TRAIL-SP.
+012500     INSPECT RSCVE-NAME-KANJI TALLYING WS-KANJI-TRAIL-SP
+012600             FOR TRAILING SPACES.
+012700     INSPECT RSCVE-NAME-KANA  TALLYING WS-KANA-TRAIL-SP
+012800             FOR TRAILING SPACES.
+012900     COMPUTE WS-KANJI-LEN = 50 - WS-KANJI-TRAIL-SP.
+013000     COMPUTE WS-KANA-LEN  = 50 - WS-KANA-TRAIL-SP.
+013100     EVALUATE TRUE
+013200         WHEN WS-KANJI-LEN > 0 AND WS-KANA-LEN = 0
+013300             MOVE 'Y' TO WS-FLAG-SW
+013400             MOVE 'KANJI PRESENT, KANA BLANK' TO WS-REASON
+013500         WHEN WS-KANA-LEN > 0 AND WS-KANJI-LEN = 0
+013600             MOVE 'Y' TO WS-FLAG-SW
+013700             MOVE 'KANA PRESENT, KANJI BLANK' TO WS-REASON
+013800         WHEN WS-KANJI-LEN > 0 AND WS-KANA-LEN > 0
+013900              AND (WS-KANJI-LEN * 3 < WS-KANA-LEN
+014000               OR  WS-KANA-LEN * 3 < WS-KANJI-LEN)
+014100             MOVE 'Y' TO WS-FLAG-SW
+014200             MOVE 'KANJI/KANA LENGTH MISMATCH' TO WS-REASON
+014300         WHEN OTHER
+014400             CONTINUE
+014500     END-EVALUATE.
+014600 4000-CHECK-EXIT.
+014700     EXIT.
+014800******************************************************************
+014900*    4500-PRINT-EXCEPTION                                        *
+015000******************************************************************
+015100 4500-PRINT-EXCEPTION.
+015200     IF WS-LINE-COUNT = ZERO
+015300         WRITE DQ-REPORT-LINE FROM HDG-LINE-1
+015400         WRITE DQ-REPORT-LINE FROM HDG-LINE-2
+015500     END-IF.
+015600     MOVE SPACES              TO EXC-LINE.
+015700     MOVE RSCVE-HOST-CLI-ID   TO EXC-HOST-CLI-ID.
+015800     MOVE RSCVE-POL-ID        TO EXC-POL-ID.
+015900     MOVE WS-REASON           TO EXC-REASON.
+016000     WRITE DQ-REPORT-LINE     FROM EXC-LINE.
+016100     ADD 1 TO WS-LINE-COUNT.
+016200 4500-PRINT-EXIT.
+016300     EXIT.
+016400******************************************************************
+016500*    8000-READ-EXTRACT                                           *
+016600******************************************************************
+016700 8000-READ-EXTRACT.
+016800     READ CLIENT-EXTRACT
+016900         AT END
+017000             SET END-OF-EXTRACT TO TRUE
+017100     END-READ.
+017200 8000-READ-EXTRACT-EXIT.
+017300     EXIT.
