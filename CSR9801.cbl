@@ -0,0 +1,288 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CSR9801.
+000300 AUTHOR.        D. OKONKWO-BATCH SUPPORT.
+000400 INSTALLATION.  L-SPWL SUSPENSE ACCOUNTING.
+000500 DATE-WRITTEN.  09AUG26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    REMARKS: AGES EACH OPEN ITEM ON THE CCSR98F0 SUSPENSE       *
+000900*             REGISTER EXTRACT INTO STANDARD 0-30 / 31-60 /     *
+001000*             61-90 / 90+ DAY BUCKETS BASED ON R98F0-ELAPSED-    *
+001100*             DAYS, SUBTOTALLED BY COMPANY CODE AND CURRENCY     *
+001200*             CODE, FOR MONTH-END WRITE-OFF REVIEW.              *
+001300******************************************************************
+001400*    DATE     AUTH.  DESCRIPTION                                 *
+001500*                                                                *
+001600*  09AUG26     DOB   INITIAL VERSION                             *
+001610*  09AUG26     DOB   ADDED TRAILER RECORD VERIFICATION           *
+001620*  09AUG26     DOB   REBUILT CO/CCY BREAK AS A HOLD TABLE KEYED  *
+001630*                    ON CO/CCY SO SUBTOTALS NO LONGER DEPEND ON  *
+001640*                    THE EXTRACT ARRIVING IN A PARTICULAR SORT   *
+001650*                    ORDER; SET RETURN-CODE 16 ON TRAILER        *
+001660*                    MISMATCH                                    *
+001670*  09AUG26     DOB   BOUNDED THE CO/CCY TABLE LOOKUP TO           *
+001680*                    WS-CO-CCY-COUNT SO IT NO LONGER SCANS        *
+001690*                    UNLOADED TABLE SLOTS                         *
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.   IBM-3090.
+002100 OBJECT-COMPUTER.   IBM-3090.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT SUSPENSE-EXTRACT   ASSIGN TO SR98F0
+002700                               ORGANIZATION IS SEQUENTIAL.
+002800     SELECT AGING-REPORT       ASSIGN TO AGERPT
+002900                               ORGANIZATION IS SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  SUSPENSE-EXTRACT
+003300     RECORDING MODE IS F.
+003400     COPY ccsr98f0.
+003500 FD  AGING-REPORT
+003600     RECORDING MODE IS F.
+003700 01  AGE-REPORT-LINE                PIC X(132).
+003800 WORKING-STORAGE SECTION.
+003900******************************************************************
+004000*    SWITCHES AND COUNTERS                                       *
+004100******************************************************************
+004200 77  WS-EOF-SW                      PIC X(01)   VALUE 'N'.
+004300     88  END-OF-EXTRACT                         VALUE 'Y'.
+004400 77  WS-LINE-COUNT                  PIC S9(03)  COMP  VALUE ZERO.
+004500 77  WS-PAGE-COUNT                  PIC S9(03)  COMP  VALUE ZERO.
+004600 77  WS-BREAK-KEY                   PIC X(04)   VALUE SPACES.
+004710 77  WS-RUN-RECORD-COUNT            PIC 9(09) COMP  VALUE ZERO.
+004720 77  WS-RUN-AMOUNT-HASH             PIC S9(13)V9(02) COMP-3
+004730                                                     VALUE ZERO.
+004740 77  WS-CO-CCY-COUNT                PIC S9(04)  COMP  VALUE ZERO.
+004750 77  WS-CO-CCY-FOUND-SW             PIC X(01)   VALUE 'N'.
+004760     88  WS-CO-CCY-FOUND                        VALUE 'Y'.
+004800******************************************************************
+004900*    AGING BUCKET HOLD TABLE - ONE ENTRY PER COMPANY/CURRENCY     *
+004910*    ENCOUNTERED, SO GROUPING NO LONGER DEPENDS ON THE EXTRACT    *
+004920*    ARRIVING IN COMPANY/CURRENCY SEQUENCE                        *
+005000******************************************************************
+005010 01  WS-CO-CCY-TABLE.
+005020     05  WS-CO-CCY-ENTRY OCCURS 200 TIMES
+005030                      INDEXED BY WS-CCY-NDX1 WS-CCY-NDX2.
+005040         10  WS-CCY-KEY                 PIC X(04).
+005100         10  WS-BKT-0-30-AMT            PIC S9(11)V9(02) COMP-3.
+005200         10  WS-BKT-0-30-CNT            PIC S9(07)       COMP.
+005300         10  WS-BKT-31-60-AMT           PIC S9(11)V9(02) COMP-3.
+005400         10  WS-BKT-31-60-CNT           PIC S9(07)       COMP.
+005600         10  WS-BKT-61-90-AMT           PIC S9(11)V9(02) COMP-3.
+005700         10  WS-BKT-61-90-CNT           PIC S9(07)       COMP.
+005800         10  WS-BKT-OVER-90-AMT         PIC S9(11)V9(02) COMP-3.
+005900         10  WS-BKT-OVER-90-CNT         PIC S9(07)       COMP.
+006000 01  WS-GRAND-TOTALS.
+006100     05  WS-GRD-0-30-AMT            PIC S9(11)V9(02) COMP-3.
+006200     05  WS-GRD-31-60-AMT           PIC S9(11)V9(02) COMP-3.
+006300     05  WS-GRD-61-90-AMT           PIC S9(11)V9(02) COMP-3.
+006400     05  WS-GRD-OVER-90-AMT         PIC S9(11)V9(02) COMP-3.
+006500******************************************************************
+006600*    REPORT HEADING AND DETAIL LINES                             *
+006700******************************************************************
+006800 01  HDG-LINE-1.
+006900     05  FILLER                     PIC X(30)
+007000                     VALUE 'CSR9801 SUSPENSE AGING REPORT'.
+007100     05  FILLER                     PIC X(10)  VALUE SPACES.
+007200     05  HDG-PAGE-LIT               PIC X(05)  VALUE 'PAGE '.
+007300     05  HDG-PAGE-NO                PIC ZZ9.
+007400 01  HDG-LINE-2.
+007500     05  FILLER                     PIC X(08) VALUE 'CO  CCY '.
+007600     05  FILLER                     PIC X(16) VALUE
+007610             '   0-30 DAYS    '.
+007700     05  FILLER                     PIC X(16) VALUE
+007710             '  31-60 DAYS    '.
+007800     05  FILLER                     PIC X(16) VALUE
+007810             '  61-90 DAYS    '.
+007900     05  FILLER                     PIC X(16) VALUE
+007910             '   90+  DAYS    '.
+008000 01  DET-LINE.
+008100     05  DET-COMPANY                PIC X(02).
+008200     05  FILLER                     PIC X(02)  VALUE SPACES.
+008300     05  DET-CRCY                   PIC X(02).
+008400     05  FILLER                     PIC X(02)  VALUE SPACES.
+008500     05  DET-0-30                   PIC Z,ZZZ,ZZZ,ZZ9.99-.
+008600     05  FILLER                     PIC X(02)  VALUE SPACES.
+008700     05  DET-31-60                  PIC Z,ZZZ,ZZZ,ZZ9.99-.
+008800     05  FILLER                     PIC X(02)  VALUE SPACES.
+008900     05  DET-61-90                  PIC Z,ZZZ,ZZZ,ZZ9.99-.
+009000     05  FILLER                     PIC X(02)  VALUE SPACES.
+009100     05  DET-OVER-90                PIC Z,ZZZ,ZZZ,ZZ9.99-.
+009200 01  GRD-LINE.
+009300     05  FILLER                     PIC X(08)  VALUE 'GRAND   '.
+009400     05  FILLER                     PIC X(04)  VALUE SPACES.
+009500     05  GRD-0-30                   PIC Z,ZZZ,ZZZ,ZZ9.99-.
+009600     05  FILLER                     PIC X(02)  VALUE SPACES.
+009700     05  GRD-31-60                  PIC Z,ZZZ,ZZZ,ZZ9.99-.
+009800     05  FILLER                     PIC X(02)  VALUE SPACES.
+009900     05  GRD-61-90                  PIC Z,ZZZ,ZZZ,ZZ9.99-.
+010000     05  FILLER                     PIC X(02)  VALUE SPACES.
+010100     05  GRD-OVER-90                PIC Z,ZZZ,ZZZ,ZZ9.99-.
+010200 PROCEDURE DIVISION.
+010300******************************************************************
+010400*    0000-MAINLINE                                               *
+010500******************************************************************
+010600 0000-MAINLINE.
+010700     PERFORM 1000-INITIALIZE       THRU 1000-INITIALIZE-EXIT.
+010800     PERFORM 2000-PROCESS-EXTRACT  THRU 2000-PROCESS-EXTRACT-EXIT
+010900             UNTIL END-OF-EXTRACT.
+011000     PERFORM 3000-FINALIZE         THRU 3000-FINALIZE-EXIT.
+011100     STOP RUN.
+011200******************************************************************
+011300*    1000-INITIALIZE - OPEN FILES, PRIME FIRST RECORD             *
+011400******************************************************************
+011500 1000-INITIALIZE.
+011600     OPEN INPUT  SUSPENSE-EXTRACT.
+011700     OPEN OUTPUT AGING-REPORT.
+011800     INITIALIZE WS-GRAND-TOTALS.
+012000     PERFORM 8000-READ-EXTRACT        THRU 8000-READ-EXTRACT-EXIT.
+012600 1000-INITIALIZE-EXIT.
+012700     EXIT.
+012800******************************************************************
+012900*    2000-PROCESS-EXTRACT - AGE EACH ITEM, BUCKET BY CO/CCY       *
+013000******************************************************************
+013100 2000-PROCESS-EXTRACT.
+013200     MOVE R98F0-COMPANY-CODE TO WS-BREAK-KEY(1:2)
+013300     MOVE R98F0-CRCY-CD      TO WS-BREAK-KEY(3:2)
+013310     PERFORM 4500-FIND-OR-ADD-CO-CCY THRU 4500-FIND-OR-ADD-EXIT.
+013320     IF WS-CO-CCY-FOUND
+013900         EVALUATE TRUE
+014000             WHEN R98F0-ELAPSED-DAYS <= 30
+014100                 ADD R98F0-SUSPENSE-AMOUNT
+014110                     TO WS-BKT-0-30-AMT(WS-CCY-NDX1)
+014120                 ADD 1 TO WS-BKT-0-30-CNT(WS-CCY-NDX1)
+014200             WHEN R98F0-ELAPSED-DAYS <= 60
+014210                 ADD R98F0-SUSPENSE-AMOUNT
+014220                     TO WS-BKT-31-60-AMT(WS-CCY-NDX1)
+014230                 ADD 1 TO WS-BKT-31-60-CNT(WS-CCY-NDX1)
+014700             WHEN R98F0-ELAPSED-DAYS <= 90
+014710                 ADD R98F0-SUSPENSE-AMOUNT
+014720                     TO WS-BKT-61-90-AMT(WS-CCY-NDX1)
+014730                 ADD 1 TO WS-BKT-61-90-CNT(WS-CCY-NDX1)
+014900             WHEN OTHER
+015000                 ADD R98F0-SUSPENSE-AMOUNT
+015010                     TO WS-BKT-OVER-90-AMT(WS-CCY-NDX1)
+015020                 ADD 1 TO WS-BKT-OVER-90-CNT(WS-CCY-NDX1)
+015200         END-EVALUATE
+015210     END-IF.
+015300     PERFORM 8000-READ-EXTRACT        THRU 8000-READ-EXTRACT-EXIT.
+015400 2000-PROCESS-EXTRACT-EXIT.
+015500     EXIT.
+015510******************************************************************
+015520*    4500-FIND-OR-ADD-CO-CCY - LOCATE OR CREATE THE HOLD-TABLE    *
+015530*    ENTRY FOR THIS COMPANY/CURRENCY, INDEPENDENT OF ARRIVAL      *
+015540*    ORDER ON THE EXTRACT                                        *
+015550******************************************************************
+015560 4500-FIND-OR-ADD-CO-CCY.
+015570     MOVE 'N' TO WS-CO-CCY-FOUND-SW.
+015580     PERFORM 4510-CHECK-CO-CCY-ENTRY THRU 4510-CHECK-CO-CCY-EXIT
+015585             VARYING WS-CCY-NDX1 FROM 1 BY 1
+015590             UNTIL WS-CCY-NDX1 > WS-CO-CCY-COUNT
+015595             OR WS-CO-CCY-FOUND.
+015650     IF NOT WS-CO-CCY-FOUND
+015660         IF WS-CO-CCY-COUNT < 200
+015670             ADD 1 TO WS-CO-CCY-COUNT
+015680             SET WS-CCY-NDX1 TO WS-CO-CCY-COUNT
+015690             INITIALIZE WS-CO-CCY-ENTRY(WS-CCY-NDX1)
+015700             MOVE WS-BREAK-KEY TO WS-CCY-KEY(WS-CCY-NDX1)
+015710             MOVE 'Y' TO WS-CO-CCY-FOUND-SW
+015720         ELSE
+015730             DISPLAY 'CSR9801 *** COMPANY/CURRENCY HOLD TABLE '
+015740                     'FULL - ITEM DROPPED FROM AGING REPORT ***'
+015750             MOVE 16 TO RETURN-CODE
+015760         END-IF
+015770     END-IF.
+015780 4500-FIND-OR-ADD-EXIT.
+015790     EXIT.
+015791******************************************************************
+015792*    4510-CHECK-CO-CCY-ENTRY - TEST ONE TABLE SLOT FOR A KEY MATCH*
+015793******************************************************************
+015794 4510-CHECK-CO-CCY-ENTRY.
+015795     IF WS-CCY-KEY(WS-CCY-NDX1) = WS-BREAK-KEY
+015796         MOVE 'Y' TO WS-CO-CCY-FOUND-SW
+015797     END-IF.
+015798 4510-CHECK-CO-CCY-EXIT.
+015799     EXIT.
+015600******************************************************************
+015700*    3000-FINALIZE - PRINT LAST BREAK, GRAND TOTALS, CLOSE        *
+015800******************************************************************
+015900 3000-FINALIZE.
+016000     PERFORM 4000-PRINT-BREAK      THRU 4000-PRINT-BREAK-EXIT
+016050             VARYING WS-CCY-NDX2 FROM 1 BY 1
+016060             UNTIL WS-CCY-NDX2 > WS-CO-CCY-COUNT.
+016300     MOVE WS-GRD-0-30-AMT    TO GRD-0-30.
+016400     MOVE WS-GRD-31-60-AMT   TO GRD-31-60.
+016500     MOVE WS-GRD-61-90-AMT   TO GRD-61-90.
+016600     MOVE WS-GRD-OVER-90-AMT TO GRD-OVER-90.
+016700     WRITE AGE-REPORT-LINE   FROM GRD-LINE.
+016800     CLOSE SUSPENSE-EXTRACT
+016900           AGING-REPORT.
+017000 3000-FINALIZE-EXIT.
+017100     EXIT.
+017200******************************************************************
+017300*    4000-PRINT-BREAK - EMIT ONE COMPANY/CURRENCY DETAIL LINE     *
+017400******************************************************************
+017500 4000-PRINT-BREAK.
+017600     IF WS-LINE-COUNT = ZERO
+017700         PERFORM 5000-PRINT-HEADINGS THRU 5000-PRINT-HEADINGS-EXIT
+017800     END-IF.
+017900     MOVE SPACES             TO DET-LINE.
+018000     MOVE WS-CCY-KEY(WS-CCY-NDX2)(1:2)  TO DET-COMPANY.
+018100     MOVE WS-CCY-KEY(WS-CCY-NDX2)(3:2)  TO DET-CRCY.
+018200     MOVE WS-BKT-0-30-AMT(WS-CCY-NDX2)    TO DET-0-30.
+018300     MOVE WS-BKT-31-60-AMT(WS-CCY-NDX2)   TO DET-31-60.
+018400     MOVE WS-BKT-61-90-AMT(WS-CCY-NDX2)   TO DET-61-90.
+018500     MOVE WS-BKT-OVER-90-AMT(WS-CCY-NDX2) TO DET-OVER-90.
+018600     WRITE AGE-REPORT-LINE   FROM DET-LINE.
+018700     ADD 1 TO WS-LINE-COUNT.
+018800     ADD WS-BKT-0-30-AMT(WS-CCY-NDX2)     TO WS-GRD-0-30-AMT.
+018900     ADD WS-BKT-31-60-AMT(WS-CCY-NDX2)    TO WS-GRD-31-60-AMT.
+019000     ADD WS-BKT-61-90-AMT(WS-CCY-NDX2)    TO WS-GRD-61-90-AMT.
+019100     ADD WS-BKT-OVER-90-AMT(WS-CCY-NDX2)  TO WS-GRD-OVER-90-AMT.
+019200 4000-PRINT-BREAK-EXIT.
+019300     EXIT.
+019400******************************************************************
+019500*    5000-PRINT-HEADINGS                                         *
+019600******************************************************************
+019700 5000-PRINT-HEADINGS.
+019800     ADD 1 TO WS-PAGE-COUNT.
+019900     MOVE WS-PAGE-COUNT TO HDG-PAGE-NO.
+020000     WRITE AGE-REPORT-LINE FROM HDG-LINE-1.
+020100     WRITE AGE-REPORT-LINE FROM HDG-LINE-2.
+020200 5000-PRINT-HEADINGS-EXIT.
+020300     EXIT.
+020400******************************************************************
+020500*    8000-READ-EXTRACT - GET NEXT SUSPENSE RECORD                 *
+020600******************************************************************
+020700 8000-READ-EXTRACT.
+020800     READ SUSPENSE-EXTRACT
+020900         AT END
+021000             SET END-OF-EXTRACT TO TRUE
+021100     END-READ.
+021110     IF NOT END-OF-EXTRACT
+021120         IF R98F0-TRAILER-RECORD
+021130             PERFORM 9000-VERIFY-TRAILER THRU 9000-VERIFY-EXIT
+021140             SET END-OF-EXTRACT TO TRUE
+021150         ELSE
+021160             ADD 1 TO WS-RUN-RECORD-COUNT
+021170             ADD R98F0-SUSPENSE-AMOUNT TO WS-RUN-AMOUNT-HASH
+021180         END-IF
+021190     END-IF.
+021200 8000-READ-EXTRACT-EXIT.
+021300     EXIT.
+021400******************************************************************
+021500*    9000-VERIFY-TRAILER - CONFIRM EXTRACT ARRIVED COMPLETE      *
+021600******************************************************************
+021700 9000-VERIFY-TRAILER.
+021800     IF R98F0-TRL-RECORD-COUNT = WS-RUN-RECORD-COUNT
+021900        AND R98F0-TRL-AMOUNT-HASH = WS-RUN-AMOUNT-HASH
+022000         DISPLAY 'CSR9801 TRAILER VERIFIED - COUNTS AND HASH OK'
+022100     ELSE
+022200         DISPLAY 'CSR9801 *** TRAILER MISMATCH - EXTRACT MAY BE '
+022300                 'INCOMPLETE OR CORRUPT ***'
+022350         MOVE 16 TO RETURN-CODE
+022400     END-IF.
+022500 9000-VERIFY-EXIT.
+022600     EXIT.
