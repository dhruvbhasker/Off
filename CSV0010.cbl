@@ -0,0 +1,248 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CSV0010.
+000300 AUTHOR.        D. OKONKWO-BATCH SUPPORT.
+000400 INSTALLATION.  L-SPWL CLIENT DATA SERVICES.
+000500 DATE-WRITTEN.  09AUG26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    REMARKS: VALIDATES THAT THE RSCVE-BNFY-PCT OCCURRENCES ON  *
+000900*             THE CCSRSVE CLIENT EXTRACT SUM TO 100 FOR EACH     *
+001000*             RSCVE-HOST-CLI-ID / RSCVE-POL-ID.  POLICIES THAT   *
+001100*             BALANCE ARE COPIED TO THE GOOD EXTRACT FOR         *
+001200*             DOWNSTREAM LOAD; POLICIES THAT DO NOT ARE HELD     *
+001300*             BACK AND FLAGGED ON AN EXCEPTION REPORT SO A BAD   *
+001400*             PERCENTAGE SPLIT CANNOT REACH DOCUMENT ISSUE.      *
+001500*             THE EXTRACT ITSELF ARRIVES KEYED ON               *
+001600*             RSCVE-HOST-CLI-ID / RSCVE-CUST-SEQ-NUM (SEE        *
+001610*             CSV0000), NOT POLICY, SO A SORT STEP IS RUN HERE   *
+001620*             ON RSCVE-HOST-CLI-ID / RSCVE-POL-ID BEFORE THE     *
+001630*             BREAK LOGIC BELOW, TO GUARANTEE EACH POLICY'S      *
+001640*             BENEFICIARY RECORDS ARE ADJACENT.  A POLICY WITH   *
+001650*             MORE THAN 50 BENEFICIARY RECORDS EXCEEDS THE HOLD  *
+001660*             TABLE AND IS REJECTED OUTRIGHT RATHER THAN LOADED  *
+001670*             PARTIALLY.                                        *
+001800******************************************************************
+001900*    DATE     AUTH.  DESCRIPTION                                 *
+002000*                                                                *
+002100*  09AUG26     DOB   INITIAL VERSION                             *
+002110*  09AUG26     DOB   CAP WS-SAVED-COUNT AT TABLE SIZE AND REJECT *
+002120*                    POLICIES WITH OVER 50 BENEFICIARY ROWS      *
+002130*  09AUG26     DOB   SORT THE EXTRACT ON HOST-CLI-ID/POL-ID      *
+002140*                    AHEAD OF THE BREAK - THE FILE ARRIVES       *
+002150*                    KEYED ON CUST-SEQ-NUM, NOT POLICY, SO       *
+002160*                    ADJACENCY WAS NOT GUARANTEED                *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-3090.
+002600 OBJECT-COMPUTER.   IBM-3090.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT CLIENT-EXTRACT     ASSIGN TO SVEIN
+003000                               ORGANIZATION IS SEQUENTIAL.
+003010     SELECT SORT-WORK          ASSIGN TO SORTWK1.
+003020     SELECT SORTED-EXTRACT     ASSIGN TO SVESRT
+003030                               ORGANIZATION IS SEQUENTIAL.
+003100     SELECT GOOD-EXTRACT       ASSIGN TO SVEOUT
+003200                               ORGANIZATION IS SEQUENTIAL.
+003300     SELECT EXCEPTION-REPORT   ASSIGN TO BPCTRPT
+003400                               ORGANIZATION IS SEQUENTIAL.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  CLIENT-EXTRACT
+003800     RECORDING MODE IS F.
+003810 01  CLIENT-EXTRACT-REC             PIC X(358).
+003820******************************************************************
+003830*    SORT WORK FILE - KEYED ON HOST-CLI-ID/POL-ID SO EACH        *
+003840*    POLICY'S BENEFICIARY RECORDS COME OUT ADJACENT REGARDLESS   *
+003850*    OF THE ORDER THE EXTRACT ARRIVED IN                         *
+003860******************************************************************
+003870 SD  SORT-WORK.
+003880 01  SR-RECORD.
+003890     05  FILLER                     PIC X(02).
+003900     05  SR-HOST-CLI-ID             PIC X(10).
+003910     05  FILLER                     PIC X(02).
+003920     05  SR-POL-ID                  PIC 9(07).
+003930     05  FILLER                     PIC X(337).
+003940 FD  SORTED-EXTRACT
+003950     RECORDING MODE IS F.
+003960     COPY CCSRSVE.
+004000 FD  GOOD-EXTRACT
+004100     RECORDING MODE IS F.
+004200 01  GOOD-EXTRACT-REC               PIC X(358).
+004300 FD  EXCEPTION-REPORT
+004400     RECORDING MODE IS F.
+004500 01  EXCEPTION-REPORT-LINE          PIC X(132).
+004600 WORKING-STORAGE SECTION.
+004700******************************************************************
+004800*    SWITCHES AND COUNTERS                                       *
+004900******************************************************************
+005000 77  WS-EOF-SW                      PIC X(01)   VALUE 'N'.
+005100     88  END-OF-EXTRACT                         VALUE 'Y'.
+005200 77  WS-IDX                         PIC S9(03)  COMP  VALUE ZERO.
+005300 77  WS-SAVED-COUNT                 PIC S9(03)  COMP  VALUE ZERO.
+005310 77  WS-TRUE-BNFY-COUNT             PIC S9(05)  COMP  VALUE ZERO.
+005320 77  WS-OVERFLOW-SW                 PIC X(01)   VALUE 'N'.
+005330     88  WS-TABLE-OVERFLOW                      VALUE 'Y'.
+005400 77  WS-PCT-TOTAL                   PIC S9(05)  COMP  VALUE ZERO.
+005500 77  WS-ACCEPT-COUNT                PIC S9(07)  COMP  VALUE ZERO.
+005600 77  WS-REJECT-COUNT                PIC S9(07)  COMP  VALUE ZERO.
+005700 77  WS-LINE-COUNT                  PIC S9(03)  COMP  VALUE ZERO.
+005800 77  WS-PRIOR-HOST-CLI-ID           PIC X(10)   VALUE SPACES.
+005900 77  WS-PRIOR-POL-ID                PIC 9(07)   VALUE ZERO.
+006000******************************************************************
+006100*    BENEFICIARY RECORD HOLD TABLE - ONE POLICY AT A TIME        *
+006200******************************************************************
+006300 01  WS-SAVED-RECS.
+006400     05  WS-SAVED-REC OCCURS 50 TIMES
+006500                      INDEXED BY WS-SAVED-NDX
+006600                      PIC X(358).
+006700******************************************************************
+006800*    EXCEPTION REPORT LINES                                      *
+006900******************************************************************
+007000 01  HDG-LINE-1.
+007100     05  FILLER                     PIC X(45) VALUE
+007110             'CSV0010 BENEFICIARY PERCENTAGE VALIDATION'.
+007200 01  HDG-LINE-2.
+007210     05  FILLER                     PIC X(12)  VALUE
+007220             'HOST CLI ID '.
+007300     05  FILLER                     PIC X(10)  VALUE 'POLICY ID '.
+007400     05  FILLER                     PIC X(12)  VALUE
+007410             'PCT TOTAL   '.
+007600 01  EXC-LINE.
+007700     05  EXC-HOST-CLI-ID            PIC X(10).
+007800     05  FILLER                     PIC X(02)  VALUE SPACES.
+007900     05  EXC-POL-ID                 PIC 9(07).
+008000     05  FILLER                     PIC X(03)  VALUE SPACES.
+008100     05  EXC-PCT-TOTAL              PIC ZZZZ9.
+008200     05  FILLER                     PIC X(03)  VALUE SPACES.
+008300     05  EXC-STATUS                 PIC X(20).
+008400 01  SUM-LINE.
+008500     05  FILLER                     PIC X(20)  VALUE
+008510             'POLICIES ACCEPTED: '.
+008600     05  SUM-ACCEPT-COUNT           PIC ZZZ,ZZ9.
+008700     05  FILLER                     PIC X(05)  VALUE SPACES.
+008800     05  FILLER                     PIC X(20)  VALUE
+008810             'POLICIES REJECTED: '.
+008900     05  SUM-REJECT-COUNT           PIC ZZZ,ZZ9.
+009000 PROCEDURE DIVISION.
+009100******************************************************************
+009200*    0000-MAINLINE                                               *
+009300******************************************************************
+009400 0000-MAINLINE.
+009500     PERFORM 1000-INITIALIZE       THRU 1000-INITIALIZE-EXIT.
+009600     PERFORM 2000-PROCESS-EXTRACT  THRU 2000-PROCESS-EXTRACT-EXIT
+009700             UNTIL END-OF-EXTRACT.
+009800     PERFORM 3000-FINALIZE         THRU 3000-FINALIZE-EXIT.
+009900     STOP RUN.
+010000******************************************************************
+010100*    1000-INITIALIZE - SORT THE EXTRACT, OPEN FILES, PRIME READ  *
+010200******************************************************************
+010300 1000-INITIALIZE.
+010310     SORT SORT-WORK
+010320         ON ASCENDING KEY SR-HOST-CLI-ID
+010330                          SR-POL-ID
+010340         USING CLIENT-EXTRACT
+010350         GIVING SORTED-EXTRACT.
+010360     OPEN INPUT  SORTED-EXTRACT.
+010400     OPEN OUTPUT GOOD-EXTRACT.
+010500     OPEN OUTPUT EXCEPTION-REPORT.
+010700     PERFORM 8000-READ-EXTRACT    THRU 8000-READ-EXTRACT-EXIT.
+010800     IF NOT END-OF-EXTRACT
+010900         MOVE RSCVE-HOST-CLI-ID TO WS-PRIOR-HOST-CLI-ID
+011000         MOVE RSCVE-POL-ID      TO WS-PRIOR-POL-ID
+011100     END-IF.
+011200 1000-INITIALIZE-EXIT.
+011300     EXIT.
+011400******************************************************************
+011500*    2000-PROCESS-EXTRACT - ACCUMULATE PCT PER POLICY BREAK      *
+011600******************************************************************
+011700 2000-PROCESS-EXTRACT.
+011800     IF RSCVE-HOST-CLI-ID NOT = WS-PRIOR-HOST-CLI-ID
+011900        OR RSCVE-POL-ID  NOT = WS-PRIOR-POL-ID
+012000         PERFORM 4000-VALIDATE-AND-FLUSH THRU 4000-VALIDATE-EXIT
+012100         MOVE RSCVE-HOST-CLI-ID TO WS-PRIOR-HOST-CLI-ID
+012200         MOVE RSCVE-POL-ID      TO WS-PRIOR-POL-ID
+012300     END-IF.
+012400     ADD RSCVE-BNFY-PCT TO WS-PCT-TOTAL.
+012500     ADD 1              TO WS-TRUE-BNFY-COUNT.
+012600     IF WS-TRUE-BNFY-COUNT <= 50
+012700         SET WS-SAVED-COUNT TO WS-TRUE-BNFY-COUNT
+012800         MOVE RSCVE-SEQ-REC-INFO TO WS-SAVED-REC(WS-SAVED-COUNT)
+012810     ELSE
+012820         SET WS-TABLE-OVERFLOW TO TRUE
+012830     END-IF.
+012900     PERFORM 8000-READ-EXTRACT   THRU 8000-READ-EXTRACT-EXIT.
+013000 2000-PROCESS-EXTRACT-EXIT.
+013100     EXIT.
+013200******************************************************************
+013300*    3000-FINALIZE                                               *
+013400******************************************************************
+013500 3000-FINALIZE.
+013600     IF WS-TRUE-BNFY-COUNT > 0
+013700         PERFORM 4000-VALIDATE-AND-FLUSH THRU 4000-VALIDATE-EXIT
+013800     END-IF.
+013900     MOVE WS-ACCEPT-COUNT TO SUM-ACCEPT-COUNT.
+014000     MOVE WS-REJECT-COUNT TO SUM-REJECT-COUNT.
+014100     WRITE EXCEPTION-REPORT-LINE FROM SUM-LINE.
+014200     CLOSE SORTED-EXTRACT
+014300           GOOD-EXTRACT
+014400           EXCEPTION-REPORT.
+014500 3000-FINALIZE-EXIT.
+014600     EXIT.
+014700******************************************************************
+014800*    4000-VALIDATE-AND-FLUSH - CHECK 100%, ROUTE SAVED RECORDS   *
+014900******************************************************************
+015000 4000-VALIDATE-AND-FLUSH.
+015050     IF WS-TABLE-OVERFLOW
+015060         MOVE 'REJECTED - OVER 50 BNFY'  TO EXC-STATUS
+015070         PERFORM 4300-PRINT-EXCEPTION THRU 4300-PRINT-EXC-EXIT
+015080         ADD 1 TO WS-REJECT-COUNT
+015090     ELSE
+015100         IF WS-PCT-TOTAL = 100
+015200             PERFORM 4100-WRITE-GOOD-REC THRU 4100-WRITE-GOOD-EXIT
+015300                     VARYING WS-IDX FROM 1 BY 1
+015400                     UNTIL WS-IDX > WS-SAVED-COUNT
+015500             ADD 1 TO WS-ACCEPT-COUNT
+015600         ELSE
+015610             MOVE 'REJECTED - NOT 100'   TO EXC-STATUS
+015700             PERFORM 4300-PRINT-EXCEPTION THRU 4300-PRINT-EXC-EXIT
+015800             ADD 1 TO WS-REJECT-COUNT
+015900         END-IF
+015910     END-IF.
+016000     MOVE ZERO TO WS-PCT-TOTAL.
+016100     MOVE ZERO TO WS-SAVED-COUNT.
+016110     MOVE ZERO TO WS-TRUE-BNFY-COUNT.
+016120     MOVE 'N'  TO WS-OVERFLOW-SW.
+016200 4000-VALIDATE-EXIT.
+016300     EXIT.
+016400 4100-WRITE-GOOD-REC.
+016500     MOVE WS-SAVED-REC(WS-IDX) TO GOOD-EXTRACT-REC.
+016600     WRITE GOOD-EXTRACT-REC.
+016700 4100-WRITE-GOOD-EXIT.
+016800     EXIT.
+016900******************************************************************
+017000*    4300-PRINT-EXCEPTION - LOG A POLICY THAT FAILED VALIDATION  *
+017100******************************************************************
+017200 4300-PRINT-EXCEPTION.
+017300     IF WS-LINE-COUNT = ZERO
+017400         WRITE EXCEPTION-REPORT-LINE FROM HDG-LINE-1
+017500         WRITE EXCEPTION-REPORT-LINE FROM HDG-LINE-2
+017600     END-IF.
+017700     MOVE WS-PRIOR-HOST-CLI-ID TO EXC-HOST-CLI-ID.
+017800     MOVE WS-PRIOR-POL-ID      TO EXC-POL-ID.
+017900     MOVE WS-PCT-TOTAL         TO EXC-PCT-TOTAL.
+018000     WRITE EXCEPTION-REPORT-LINE FROM EXC-LINE.
+018100     ADD 1 TO WS-LINE-COUNT.
+018200 4300-PRINT-EXC-EXIT.
+018300     EXIT.
+018400******************************************************************
+018500*    8000-READ-EXTRACT                                           *
+018600******************************************************************
+018700 8000-READ-EXTRACT.
+018800     READ SORTED-EXTRACT
+018900         AT END
+019000             SET END-OF-EXTRACT TO TRUE
+019100     END-READ.
+019200 8000-READ-EXTRACT-EXIT.
+019300     EXIT.
