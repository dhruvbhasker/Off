@@ -0,0 +1,23 @@
+      *****************************************************************
+      **  MEMBER : CCSRCKPT                                          **
+      **  REMARKS: CHECKPOINT/RESTART CONTROL RECORD FOR THE CCSRSVE **
+      **           CLIENT EXTRACT BUILD (CSV0000).  ONE RECORD ONLY, **
+      **           REWRITTEN EVERY COMMIT INTERVAL, CARRYING THE LAST**
+      **           RSCVE-HOST-CLI-ID / RSCVE-CUST-SEQ-NUM COMMITTED  **
+      **           TO THE OUTPUT EXTRACT.                            **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+      **  09AUG26   DOB   INITIAL VERSION                            **
+      *****************************************************************
+
+       01  CKPT-CONTROL-REC.
+           05  CKPT-HOST-CLI-ID                   PIC X(10).
+           05  CKPT-CUST-SEQ-NUM                  PIC 9(02).
+           05  CKPT-RECORDS-WRITTEN               PIC 9(09) COMP.
+           05  CKPT-STATUS                        PIC X(01).
+               88  CKPT-COMPLETE                       VALUE 'C'.
+               88  CKPT-IN-PROGRESS                    VALUE 'I'.
+      *****************************************************************
+      **                 END OF COPYBOOK CCSRCKPT                    **
+      *****************************************************************
