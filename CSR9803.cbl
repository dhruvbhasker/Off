@@ -0,0 +1,253 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CSR9803.
+000300 AUTHOR.        D. OKONKWO-BATCH SUPPORT.
+000400 INSTALLATION.  L-SPWL SUSPENSE ACCOUNTING.
+000500 DATE-WRITTEN.  09AUG26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    REMARKS: REVALUES EVERY OPEN ITEM ON THE CCSR98F0 SUSPENSE  *
+000900*             EXTRACT FROM POLICY CURRENCY (R98F0-POL-CRCY-AMT)  *
+001000*             TO PAYOUT CURRENCY USING THE STORED RATE           *
+001100*             (R98F0-PAYO-CRCY-RT) AND PRODUCES AN FX EXPOSURE   *
+001200*             REPORT GROUPED BY R98F0-CRCY-CD / R98F0-PAYO-CRCY- *
+001300*             CD SO TREASURY HAS A REVALUED EXPOSURE SNAPSHOT    *
+001400*             WITHOUT REWORKING THE EXTRACT IN A SPREADSHEET.    *
+001500*             GROUPING IS DONE THROUGH A CURRENCY-PAIR HOLD      *
+001600*             TABLE, SO THE RESULT DOES NOT DEPEND ON THE        *
+001700*             EXTRACT ARRIVING IN ANY PARTICULAR SORT ORDER.     *
+001800******************************************************************
+001900*    DATE     AUTH.  DESCRIPTION                                 *
+002000*                                                                *
+002100*  09AUG26     DOB   INITIAL VERSION                             *
+002110*  09AUG26     DOB   ADDED TRAILER RECORD VERIFICATION           *
+002120*  09AUG26     DOB   REBUILT CCY/PAYOUT-CCY BREAK AS A HOLD      *
+002130*                    TABLE SO SUBTOTALS NO LONGER DEPEND ON A    *
+002140*                    PARTICULAR EXTRACT SORT ORDER; SET           *
+002150*                    RETURN-CODE 16 ON TRAILER MISMATCH          *
+002160*  09AUG26     DOB   BOUNDED THE CURRENCY PAIR TABLE LOOKUP TO    *
+002170*                    WS-CCY-PAIR-COUNT SO IT NO LONGER SCANS      *
+002180*                    UNLOADED TABLE SLOTS                         *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-3090.
+002600 OBJECT-COMPUTER.   IBM-3090.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT SUSPENSE-EXTRACT   ASSIGN TO SR98F0
+003000                               ORGANIZATION IS SEQUENTIAL.
+003100     SELECT FX-REPORT          ASSIGN TO FXRPT
+003200                               ORGANIZATION IS SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  SUSPENSE-EXTRACT
+003600     RECORDING MODE IS F.
+003700     COPY ccsr98f0.
+003800 FD  FX-REPORT
+003900     RECORDING MODE IS F.
+004000 01  FX-REPORT-LINE                 PIC X(132).
+004100 WORKING-STORAGE SECTION.
+004200 77  WS-EOF-SW                      PIC X(01)   VALUE 'N'.
+004300     88  END-OF-EXTRACT                         VALUE 'Y'.
+004400 77  WS-LINE-COUNT                  PIC S9(03)  COMP  VALUE ZERO.
+004500 77  WS-PAGE-COUNT                  PIC S9(03)  COMP  VALUE ZERO.
+004600 77  WS-BREAK-KEY                   PIC X(04)   VALUE SPACES.
+004710 77  WS-RUN-RECORD-COUNT            PIC 9(09) COMP  VALUE ZERO.
+004720 77  WS-RUN-AMOUNT-HASH             PIC S9(13)V9(02) COMP-3
+004730                                                     VALUE ZERO.
+004800 77  WS-PAYOUT-AMOUNT               PIC S9(11)V9(02) COMP-3.
+004810 77  WS-CCY-PAIR-COUNT              PIC S9(04)  COMP  VALUE ZERO.
+004820 77  WS-CCY-PAIR-FOUND-SW           PIC X(01)   VALUE 'N'.
+004830     88  WS-CCY-PAIR-FOUND                      VALUE 'Y'.
+004840******************************************************************
+004850*    FX EXPOSURE HOLD TABLE - ONE ENTRY PER CURRENCY PAIR,        *
+004860*    INDEPENDENT OF EXTRACT ARRIVAL ORDER                        *
+004870******************************************************************
+004880 01  WS-CCY-PAIR-TABLE.
+004890     05  WS-CCY-PAIR-ENTRY OCCURS 200 TIMES
+004900                      INDEXED BY WS-PAIR-NDX1 WS-PAIR-NDX2.
+004910         10  WS-PAIR-KEY                PIC X(04).
+004920         10  WS-GRP-ITEM-COUNT          PIC S9(07)       COMP.
+004930         10  WS-GRP-POL-AMOUNT          PIC S9(11)V9(02) COMP-3.
+004940         10  WS-GRP-PAYO-AMOUNT         PIC S9(11)V9(02) COMP-3.
+005300 01  WS-GRAND-TOTALS.
+005400     05  WS-GRD-POL-AMOUNT          PIC S9(11)V9(02) COMP-3.
+005500     05  WS-GRD-PAYO-AMOUNT         PIC S9(11)V9(02) COMP-3.
+005600 01  HDG-LINE-1.
+005700     05  FILLER                     PIC X(35) VALUE
+005710             'CSR9803 FX REVALUATION AND EXPOSURE'.
+005800     05  FILLER                     PIC X(05)  VALUE SPACES.
+005900     05  HDG-PAGE-LIT               PIC X(05)  VALUE 'PAGE '.
+006000     05  HDG-PAGE-NO                PIC ZZ9.
+006100 01  HDG-LINE-2.
+006200     05  FILLER                     PIC X(08)  VALUE 'POL CCY '.
+006300     05  FILLER                     PIC X(08)  VALUE 'PAYO CCY'.
+006400     05  FILLER                     PIC X(06)  VALUE '  RATE'.
+006500     05  FILLER                     PIC X(20)  VALUE
+006510             '   POLICY CCY AMT   '.
+006600     05  FILLER                     PIC X(20)  VALUE
+006610             '   PAYOUT CCY AMT   '.
+006700 01  DET-LINE.
+006800     05  DET-POL-CCY                PIC X(02).
+006900     05  FILLER                     PIC X(06)  VALUE SPACES.
+007000     05  DET-PAYO-CCY               PIC X(02).
+007100     05  FILLER                     PIC X(06)  VALUE SPACES.
+007200     05  DET-POL-AMOUNT             PIC Z,ZZZ,ZZZ,ZZ9.99-.
+007300     05  FILLER                     PIC X(02)  VALUE SPACES.
+007400     05  DET-PAYO-AMOUNT            PIC Z,ZZZ,ZZZ,ZZ9.99-.
+007500 01  GRD-LINE.
+007600     05  FILLER                     PIC X(08)  VALUE 'GRAND   '.
+007700     05  FILLER                     PIC X(08)  VALUE SPACES.
+007800     05  FILLER                     PIC X(06)  VALUE SPACES.
+007900     05  GRD-POL-AMOUNT             PIC Z,ZZZ,ZZZ,ZZ9.99-.
+008000     05  FILLER                     PIC X(02)  VALUE SPACES.
+008100     05  GRD-PAYO-AMOUNT            PIC Z,ZZZ,ZZZ,ZZ9.99-.
+008200 PROCEDURE DIVISION.
+008300******************************************************************
+008400*    0000-MAINLINE                                               *
+008500******************************************************************
+008600 0000-MAINLINE.
+008700     PERFORM 1000-INITIALIZE       THRU 1000-INITIALIZE-EXIT.
+008800     PERFORM 2000-PROCESS-EXTRACT  THRU 2000-PROCESS-EXTRACT-EXIT
+008900             UNTIL END-OF-EXTRACT.
+009000     PERFORM 3000-FINALIZE         THRU 3000-FINALIZE-EXIT.
+009100     STOP RUN.
+009200******************************************************************
+009300*    1000-INITIALIZE                                             *
+009400******************************************************************
+009500 1000-INITIALIZE.
+009600     OPEN INPUT  SUSPENSE-EXTRACT.
+009700     OPEN OUTPUT FX-REPORT.
+009800     INITIALIZE WS-GRAND-TOTALS.
+010000     PERFORM 8000-READ-EXTRACT     THRU 8000-READ-EXTRACT-EXIT.
+010600 1000-INITIALIZE-EXIT.
+010700     EXIT.
+010800******************************************************************
+010900*    2000-PROCESS-EXTRACT - REVALUE AND ACCUMULATE BY CCY PAIR   *
+011000******************************************************************
+011100 2000-PROCESS-EXTRACT.
+011200     MOVE R98F0-CRCY-CD      TO WS-BREAK-KEY(1:2)
+011300     MOVE R98F0-PAYO-CRCY-CD TO WS-BREAK-KEY(3:2)
+011310     PERFORM 4500-FIND-OR-ADD-CCY-PAIR
+011320             THRU 4500-FIND-OR-ADD-EXIT.
+011330     IF WS-CCY-PAIR-FOUND
+011900         COMPUTE WS-PAYOUT-AMOUNT ROUNDED =
+012000                 R98F0-POL-CRCY-AMT * R98F0-PAYO-CRCY-RT
+012100         ADD 1 TO WS-GRP-ITEM-COUNT(WS-PAIR-NDX1)
+012200         ADD R98F0-POL-CRCY-AMT
+012210             TO WS-GRP-POL-AMOUNT(WS-PAIR-NDX1)
+012300         ADD WS-PAYOUT-AMOUNT
+012310             TO WS-GRP-PAYO-AMOUNT(WS-PAIR-NDX1)
+012320     END-IF.
+012400     PERFORM 8000-READ-EXTRACT THRU 8000-READ-EXTRACT-EXIT.
+012500 2000-PROCESS-EXTRACT-EXIT.
+012600     EXIT.
+012610******************************************************************
+012620*    4500-FIND-OR-ADD-CCY-PAIR - LOCATE OR CREATE THE HOLD-TABLE  *
+012630*    ENTRY FOR THIS CURRENCY PAIR, INDEPENDENT OF ARRIVAL ORDER   *
+012640******************************************************************
+012650 4500-FIND-OR-ADD-CCY-PAIR.
+012660     MOVE 'N' TO WS-CCY-PAIR-FOUND-SW.
+012670     PERFORM 4510-CHECK-CCY-PAIR-ENTRY THRU 4510-CHECK-PAIR-EXIT
+012675             VARYING WS-PAIR-NDX1 FROM 1 BY 1
+012680             UNTIL WS-PAIR-NDX1 > WS-CCY-PAIR-COUNT
+012685             OR WS-CCY-PAIR-FOUND.
+012740     IF NOT WS-CCY-PAIR-FOUND
+012750         IF WS-CCY-PAIR-COUNT < 200
+012760             ADD 1 TO WS-CCY-PAIR-COUNT
+012770             SET WS-PAIR-NDX1 TO WS-CCY-PAIR-COUNT
+012780             INITIALIZE WS-CCY-PAIR-ENTRY(WS-PAIR-NDX1)
+012790             MOVE WS-BREAK-KEY TO WS-PAIR-KEY(WS-PAIR-NDX1)
+012800             MOVE 'Y' TO WS-CCY-PAIR-FOUND-SW
+012810         ELSE
+012820             DISPLAY 'CSR9803 *** CURRENCY PAIR HOLD TABLE '
+012830                     'FULL - ITEM DROPPED FROM FX REPORT ***'
+012840             MOVE 16 TO RETURN-CODE
+012850         END-IF
+012860     END-IF.
+012870 4500-FIND-OR-ADD-EXIT.
+012880     EXIT.
+012882******************************************************************
+012884*    4510-CHECK-CCY-PAIR-ENTRY - TEST ONE SLOT FOR A KEY MATCH    *
+012886******************************************************************
+012888 4510-CHECK-CCY-PAIR-ENTRY.
+012890     IF WS-PAIR-KEY(WS-PAIR-NDX1) = WS-BREAK-KEY
+012892         MOVE 'Y' TO WS-CCY-PAIR-FOUND-SW
+012894     END-IF.
+012896 4510-CHECK-PAIR-EXIT.
+012898     EXIT.
+012700******************************************************************
+012800*    3000-FINALIZE                                               *
+012900******************************************************************
+013000 3000-FINALIZE.
+013010     PERFORM 4000-PRINT-BREAK THRU 4000-PRINT-BREAK-EXIT
+013020             VARYING WS-PAIR-NDX2 FROM 1 BY 1
+013030             UNTIL WS-PAIR-NDX2 > WS-CCY-PAIR-COUNT.
+013400     MOVE WS-GRD-POL-AMOUNT    TO GRD-POL-AMOUNT.
+013500     MOVE WS-GRD-PAYO-AMOUNT   TO GRD-PAYO-AMOUNT.
+013600     WRITE FX-REPORT-LINE      FROM GRD-LINE.
+013700     CLOSE SUSPENSE-EXTRACT
+013800           FX-REPORT.
+013900 3000-FINALIZE-EXIT.
+014000     EXIT.
+014100******************************************************************
+014200*    4000-PRINT-BREAK                                            *
+014300******************************************************************
+014400 4000-PRINT-BREAK.
+014500     IF WS-LINE-COUNT = ZERO
+014600         PERFORM 5000-PRINT-HEADINGS THRU 5000-PRINT-HEADINGS-EXIT
+014700     END-IF.
+014800     MOVE SPACES              TO DET-LINE.
+014900     MOVE WS-PAIR-KEY(WS-PAIR-NDX2)(1:2)   TO DET-POL-CCY.
+015000     MOVE WS-PAIR-KEY(WS-PAIR-NDX2)(3:2)   TO DET-PAYO-CCY.
+015100     MOVE WS-GRP-POL-AMOUNT(WS-PAIR-NDX2)  TO DET-POL-AMOUNT.
+015200     MOVE WS-GRP-PAYO-AMOUNT(WS-PAIR-NDX2) TO DET-PAYO-AMOUNT.
+015300     WRITE FX-REPORT-LINE     FROM DET-LINE.
+015400     ADD 1 TO WS-LINE-COUNT.
+015500     ADD WS-GRP-POL-AMOUNT(WS-PAIR-NDX2)   TO WS-GRD-POL-AMOUNT.
+015600     ADD WS-GRP-PAYO-AMOUNT(WS-PAIR-NDX2)  TO WS-GRD-PAYO-AMOUNT.
+015700 4000-PRINT-BREAK-EXIT.
+015800     EXIT.
+015900******************************************************************
+016000*    5000-PRINT-HEADINGS                                         *
+016100******************************************************************
+016200 5000-PRINT-HEADINGS.
+016300     ADD 1 TO WS-PAGE-COUNT.
+016400     MOVE WS-PAGE-COUNT TO HDG-PAGE-NO.
+016500     WRITE FX-REPORT-LINE FROM HDG-LINE-1.
+016600     WRITE FX-REPORT-LINE FROM HDG-LINE-2.
+016700 5000-PRINT-HEADINGS-EXIT.
+016800     EXIT.
+016900******************************************************************
+017000*    8000-READ-EXTRACT                                           *
+017100******************************************************************
+017200 8000-READ-EXTRACT.
+017300     READ SUSPENSE-EXTRACT
+017400         AT END
+017500             SET END-OF-EXTRACT TO TRUE
+017600     END-READ.
+017610     IF NOT END-OF-EXTRACT
+017620         IF R98F0-TRAILER-RECORD
+017630             PERFORM 9000-VERIFY-TRAILER THRU 9000-VERIFY-EXIT
+017640             SET END-OF-EXTRACT TO TRUE
+017650         ELSE
+017660             ADD 1 TO WS-RUN-RECORD-COUNT
+017670             ADD R98F0-SUSPENSE-AMOUNT TO WS-RUN-AMOUNT-HASH
+017680         END-IF
+017690     END-IF.
+017700 8000-READ-EXTRACT-EXIT.
+017800     EXIT.
+017900******************************************************************
+018000*    9000-VERIFY-TRAILER - CONFIRM EXTRACT ARRIVED COMPLETE      *
+018100******************************************************************
+018200 9000-VERIFY-TRAILER.
+018300     IF R98F0-TRL-RECORD-COUNT = WS-RUN-RECORD-COUNT
+018400        AND R98F0-TRL-AMOUNT-HASH = WS-RUN-AMOUNT-HASH
+018500         DISPLAY 'CSR9803 TRAILER VERIFIED - COUNTS AND HASH OK'
+018600     ELSE
+018700         DISPLAY 'CSR9803 *** TRAILER MISMATCH - EXTRACT MAY BE '
+018800                 'INCOMPLETE OR CORRUPT ***'
+018850         MOVE 16 TO RETURN-CODE
+018900     END-IF.
+019000 9000-VERIFY-EXIT.
+019100     EXIT.
