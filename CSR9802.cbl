@@ -0,0 +1,328 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CSR9802.
+000300 AUTHOR.        D. OKONKWO-BATCH SUPPORT.
+000400 INSTALLATION.  L-SPWL SUSPENSE ACCOUNTING.
+000500 DATE-WRITTEN.  09AUG26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    REMARKS: RECONCILES THE MRF (88 R98F0-REC-ORDER-MRF) AND    *
+000900*             NON-MRF POPULATIONS ON THE CCSR98F0 SUSPENSE       *
+001000*             EXTRACT.  TOTALS R98F0-SUSPENSE-AMOUNT SEPARATELY  *
+001100*             FOR EACH POPULATION AND CARRIES AN MRF HISTORY     *
+001200*             FILE, KEYED BY R98F0-POLICY-NUMBER, THAT COUNTS    *
+001300*             HOW MANY CONSECUTIVE CYCLES AN MRF ITEM HAS STAYED *
+001400*             OPEN.  ITEMS AT OR BEYOND THE PARM-SUPPLIED CYCLE  *
+001500*             THRESHOLD ARE FLAGGED FOR RESEARCH.  ITEMS THAT    *
+001600*             DROP OFF THE EXTRACT ARE TREATED AS CLEARED AND    *
+001700*             REMOVED FROM HISTORY.                              *
+001800******************************************************************
+001900*    DATE     AUTH.  DESCRIPTION                                 *
+002000*                                                                *
+002100*  09AUG26     DOB   INITIAL VERSION                             *
+002110*  09AUG26     DOB   ADDED TRAILER RECORD VERIFICATION           *
+002120*  09AUG26     DOB   SET RETURN-CODE 16 ON TRAILER MISMATCH      *
+002130*  09AUG26     DOB   SKIP THE CLEARED-ITEM SWEEP WHEN THE TRAILER *
+002140*                    DID NOT VERIFY, SO A TRUNCATED EXTRACT      *
+002150*                    CANNOT LOOK LIKE EVERY UNSEEN MRF ITEM      *
+002160*                    CLEARED THIS CYCLE                          *
+002170*  09AUG26     DOB   DEFAULT THE CYCLE NUMBER/THRESHOLD WHEN THE   *
+002180*                    PARM RECORD IS PRESENT BUT NON-NUMERIC, NOT   *
+002190*                    JUST WHEN THE PARM FILE IS EMPTY              *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-3090.
+002600 OBJECT-COMPUTER.   IBM-3090.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT SUSPENSE-EXTRACT   ASSIGN TO SR98F0
+003000                               ORGANIZATION IS SEQUENTIAL.
+003100     SELECT PARM-FILE          ASSIGN TO PARMIN
+003200                               ORGANIZATION IS SEQUENTIAL.
+003300     SELECT MRF-HISTORY        ASSIGN TO MRFHIST
+003400                               ORGANIZATION IS INDEXED
+003500                               ACCESS MODE IS DYNAMIC
+003600                               RECORD KEY IS MRFH-POLICY-NUMBER
+003700                               FILE STATUS IS WS-MRFH-STATUS.
+003800     SELECT RECON-REPORT       ASSIGN TO MRFRPT
+003900                               ORGANIZATION IS SEQUENTIAL.
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  SUSPENSE-EXTRACT
+004300     RECORDING MODE IS F.
+004400     COPY ccsr98f0.
+004500 FD  PARM-FILE
+004600     RECORDING MODE IS F.
+004700 01  PARM-RECORD.
+004800     05  PARM-CYCLE-NBR             PIC 9(07).
+004900     05  PARM-CYCLE-THRESHOLD       PIC 9(03).
+005000 FD  MRF-HISTORY
+005100     RECORDING MODE IS F.
+005200     COPY CCSRMRFH.
+005300 FD  RECON-REPORT
+005400     RECORDING MODE IS F.
+005500 01  RECON-REPORT-LINE              PIC X(132).
+005600 WORKING-STORAGE SECTION.
+005700******************************************************************
+005800*    SWITCHES                                                    *
+005900******************************************************************
+006000 77  WS-EOF-SW                      PIC X(01)   VALUE 'N'.
+006100     88  END-OF-EXTRACT                         VALUE 'Y'.
+006200 77  WS-MRFH-STATUS                 PIC X(02)   VALUE '00'.
+006300     88  WS-MRFH-OK                             VALUE '00'.
+006400     88  WS-MRFH-NOT-FOUND                      VALUE '23'.
+006500     88  WS-MRFH-AT-END                         VALUE '10'.
+006600 77  WS-CURR-CYCLE-NBR              PIC 9(07)   VALUE ZERO.
+006700 77  WS-CYCLE-THRESHOLD             PIC 9(03)   VALUE ZERO.
+006800 77  WS-LINE-COUNT                  PIC S9(03)  COMP  VALUE ZERO.
+006810 77  WS-RUN-RECORD-COUNT            PIC 9(09) COMP  VALUE ZERO.
+006820 77  WS-RUN-AMOUNT-HASH             PIC S9(13)V9(02) COMP-3
+006830                                                     VALUE ZERO.
+006840 77  WS-TRAILER-SW                  PIC X(01)   VALUE 'N'.
+006850     88  WS-TRAILER-OK                          VALUE 'Y'.
+006900******************************************************************
+007000*    ACCUMULATORS                                                *
+007100******************************************************************
+007200 01  WS-TOTALS.
+007300     05  WS-MRF-AMOUNT              PIC S9(11)V9(02) COMP-3.
+007400     05  WS-MRF-COUNT               PIC S9(07)       COMP.
+007500     05  WS-NONMRF-AMOUNT           PIC S9(11)V9(02) COMP-3.
+007600     05  WS-NONMRF-COUNT            PIC S9(07)       COMP.
+007700     05  WS-FLAGGED-COUNT           PIC S9(07)       COMP.
+007800     05  WS-CLEARED-COUNT           PIC S9(07)       COMP.
+007900******************************************************************
+008000*    REPORT LINES                                                *
+008100******************************************************************
+008200 01  HDG-LINE-1.
+008300     05  FILLER                     PIC X(40) VALUE
+008310             'CSR9802 MRF SUSPENSE RECONCILIATION'.
+008400 01  HDG-LINE-2.
+008410     05  FILLER                     PIC X(15) VALUE
+008420             'POLICY NUMBER  '.
+008500     05  FILLER                     PIC X(10) VALUE 'CYCLES OPN'.
+008600     05  FILLER                     PIC X(20) VALUE
+008610             '  LAST SUSPENSE AMT '.
+008700     05  FILLER                     PIC X(10) VALUE 'STATUS'.
+008900 01  DET-LINE.
+009000     05  DET-POLICY-NBR             PIC X(10).
+009100     05  FILLER                     PIC X(05) VALUE SPACES.
+009200     05  DET-CYCLE-COUNT            PIC ZZ9.
+009300     05  FILLER                     PIC X(07) VALUE SPACES.
+009400     05  DET-AMOUNT                 PIC Z,ZZZ,ZZZ,ZZ9.99-.
+009500     05  FILLER                     PIC X(03) VALUE SPACES.
+009600     05  DET-STATUS                 PIC X(15).
+009700 01  SUM-LINE-1.
+009800     05  FILLER                     PIC X(20) VALUE
+009810             'MRF TOTAL SUSPENSE '.
+009900     05  SUM-MRF-AMT                PIC Z,ZZZ,ZZZ,ZZ9.99-.
+010000     05  FILLER                     PIC X(05) VALUE SPACES.
+010100     05  FILLER                     PIC X(07) VALUE 'ITEMS: '.
+010200     05  SUM-MRF-CNT                PIC ZZZ,ZZ9.
+010300 01  SUM-LINE-2.
+010400     05  FILLER                     PIC X(20) VALUE
+010410             'NON-MRF SUSPENSE    '.
+010500     05  SUM-NONMRF-AMT             PIC Z,ZZZ,ZZZ,ZZ9.99-.
+010600     05  FILLER                     PIC X(05) VALUE SPACES.
+010700     05  FILLER                     PIC X(07) VALUE 'ITEMS: '.
+010800     05  SUM-NONMRF-CNT             PIC ZZZ,ZZ9.
+010900 01  SUM-LINE-3.
+011000     05  FILLER                     PIC X(30) VALUE
+011010             'MRF ITEMS FLAGGED THIS CYCLE: '.
+011100     05  SUM-FLAGGED-CNT            PIC ZZZ,ZZ9.
+011200 01  SUM-LINE-4.
+011300     05  FILLER                     PIC X(30) VALUE
+011310             'MRF ITEMS CLEARED THIS CYCLE: '.
+011400     05  SUM-CLEARED-CNT            PIC ZZZ,ZZ9.
+011500 PROCEDURE DIVISION.
+011600******************************************************************
+011700*    0000-MAINLINE                                               *
+011800******************************************************************
+011900 0000-MAINLINE.
+012000     PERFORM 1000-INITIALIZE    THRU 1000-INITIALIZE-EXIT.
+012100     PERFORM 2000-PROCESS-EXTRACT THRU 2000-PROCESS-EXTRACT-EXIT
+012200             UNTIL END-OF-EXTRACT.
+012300     IF WS-TRAILER-OK
+012310         PERFORM 6000-SWEEP-CLEARED-ITEMS THRU
+012320                 6000-SWEEP-CLEARED-EXIT
+012330     ELSE
+012340         DISPLAY 'CSR9802 *** CLEARED-ITEM SWEEP SKIPPED - '
+012350                 'TRAILER DID NOT VERIFY ***'
+012360     END-IF.
+012400     PERFORM 3000-FINALIZE      THRU 3000-FINALIZE-EXIT.
+012500     STOP RUN.
+012600******************************************************************
+012700*    1000-INITIALIZE                                             *
+012800******************************************************************
+012900 1000-INITIALIZE.
+013000     OPEN INPUT  SUSPENSE-EXTRACT.
+013100     OPEN INPUT  PARM-FILE.
+013200     OPEN OUTPUT RECON-REPORT.
+013300     READ PARM-FILE
+013400         AT END
+013500             MOVE 1        TO WS-CURR-CYCLE-NBR
+013600             MOVE 3        TO WS-CYCLE-THRESHOLD
+013700     END-READ.
+013800     IF PARM-CYCLE-NBR NUMERIC
+013900         MOVE PARM-CYCLE-NBR       TO WS-CURR-CYCLE-NBR
+014000         MOVE PARM-CYCLE-THRESHOLD TO WS-CYCLE-THRESHOLD
+014010     ELSE
+014020         MOVE 1        TO WS-CURR-CYCLE-NBR
+014030         MOVE 3        TO WS-CYCLE-THRESHOLD
+014100     END-IF.
+014200     CLOSE PARM-FILE.
+014300     OPEN I-O MRF-HISTORY.
+014400     IF NOT WS-MRFH-OK
+014500         CLOSE MRF-HISTORY
+014600         OPEN OUTPUT MRF-HISTORY
+014700         CLOSE MRF-HISTORY
+014800         OPEN I-O MRF-HISTORY
+014900     END-IF.
+015000     INITIALIZE WS-TOTALS.
+015100     PERFORM 8000-READ-EXTRACT THRU 8000-READ-EXTRACT-EXIT.
+015200 1000-INITIALIZE-EXIT.
+015300     EXIT.
+015400******************************************************************
+015500*    2000-PROCESS-EXTRACT - TOTAL MRF/NON-MRF, TRACK MRF CYCLES  *
+015600******************************************************************
+015700 2000-PROCESS-EXTRACT.
+015800     IF R98F0-REC-ORDER-MRF
+015900         ADD R98F0-SUSPENSE-AMOUNT TO WS-MRF-AMOUNT
+016000         ADD 1                     TO WS-MRF-COUNT
+016100         PERFORM 5000-TRACK-MRF-HISTORY THRU 5000-TRACK-MRF-EXIT
+016200     ELSE
+016300         ADD R98F0-SUSPENSE-AMOUNT TO WS-NONMRF-AMOUNT
+016400         ADD 1                     TO WS-NONMRF-COUNT
+016500     END-IF.
+016600     PERFORM 8000-READ-EXTRACT THRU 8000-READ-EXTRACT-EXIT.
+016700 2000-PROCESS-EXTRACT-EXIT.
+016800     EXIT.
+016900******************************************************************
+017000*    3000-FINALIZE                                               *
+017100******************************************************************
+017200 3000-FINALIZE.
+017300     MOVE WS-MRF-AMOUNT       TO SUM-MRF-AMT.
+017400     MOVE WS-MRF-COUNT        TO SUM-MRF-CNT.
+017500     MOVE WS-NONMRF-AMOUNT    TO SUM-NONMRF-AMT.
+017600     MOVE WS-NONMRF-COUNT     TO SUM-NONMRF-CNT.
+017700     MOVE WS-FLAGGED-COUNT    TO SUM-FLAGGED-CNT.
+017800     MOVE WS-CLEARED-COUNT    TO SUM-CLEARED-CNT.
+017900     WRITE RECON-REPORT-LINE  FROM SUM-LINE-1.
+018000     WRITE RECON-REPORT-LINE  FROM SUM-LINE-2.
+018100     WRITE RECON-REPORT-LINE  FROM SUM-LINE-3.
+018200     WRITE RECON-REPORT-LINE  FROM SUM-LINE-4.
+018300     CLOSE SUSPENSE-EXTRACT
+018400           MRF-HISTORY
+018500           RECON-REPORT.
+018600 3000-FINALIZE-EXIT.
+018700     EXIT.
+018800******************************************************************
+018900*    5000-TRACK-MRF-HISTORY - UPDATE/INSERT HISTORY, FLAG STALE  *
+019000******************************************************************
+019100 5000-TRACK-MRF-HISTORY.
+019200     MOVE R98F0-POLICY-NUMBER TO MRFH-POLICY-NUMBER.
+019300     READ MRF-HISTORY
+019400         INVALID KEY
+019500             PERFORM 5100-INSERT-HISTORY THRU 5100-INSERT-EXIT
+019600         NOT INVALID KEY
+019700             PERFORM 5200-UPDATE-HISTORY THRU 5200-UPDATE-EXIT
+019800     END-READ.
+019900 5000-TRACK-MRF-EXIT.
+020000     EXIT.
+020100 5100-INSERT-HISTORY.
+020200     MOVE R98F0-POLICY-NUMBER   TO MRFH-POLICY-NUMBER.
+020300     MOVE 1                     TO MRFH-CYCLE-COUNT.
+020400     MOVE WS-CURR-CYCLE-NBR     TO MRFH-LAST-CYCLE-NBR.
+020500     MOVE R98F0-SUSPENSE-DATE   TO MRFH-FIRST-SUSPENSE-DATE.
+020600     MOVE R98F0-SUSPENSE-AMOUNT TO MRFH-LAST-SUSPENSE-AMOUNT.
+020700     MOVE 'N'                   TO MRFH-FLAGGED-IND.
+020800     WRITE MRFH-HIST-REC.
+020900 5100-INSERT-EXIT.
+021000     EXIT.
+021100 5200-UPDATE-HISTORY.
+021200     IF MRFH-LAST-CYCLE-NBR NOT = WS-CURR-CYCLE-NBR
+021300         ADD 1 TO MRFH-CYCLE-COUNT
+021400     END-IF.
+021500     MOVE WS-CURR-CYCLE-NBR     TO MRFH-LAST-CYCLE-NBR.
+021600     MOVE R98F0-SUSPENSE-AMOUNT TO MRFH-LAST-SUSPENSE-AMOUNT.
+021700     IF MRFH-CYCLE-COUNT >= WS-CYCLE-THRESHOLD
+021800         MOVE 'Y' TO MRFH-FLAGGED-IND
+021900         ADD 1    TO WS-FLAGGED-COUNT
+022000         PERFORM 5300-PRINT-FLAGGED THRU 5300-PRINT-FLAGGED-EXIT
+022100     END-IF.
+022200     REWRITE MRFH-HIST-REC.
+022300 5200-UPDATE-EXIT.
+022400     EXIT.
+022500 5300-PRINT-FLAGGED.
+022600     IF WS-LINE-COUNT = ZERO
+022700         WRITE RECON-REPORT-LINE FROM HDG-LINE-1
+022800         WRITE RECON-REPORT-LINE FROM HDG-LINE-2
+022900     END-IF.
+023000     MOVE SPACES              TO DET-LINE.
+023100     MOVE MRFH-POLICY-NUMBER  TO DET-POLICY-NBR.
+023200     MOVE MRFH-CYCLE-COUNT    TO DET-CYCLE-COUNT.
+023300     MOVE MRFH-LAST-SUSPENSE-AMOUNT TO DET-AMOUNT.
+023400     MOVE 'UNRECONCILED' TO DET-STATUS.
+023500     WRITE RECON-REPORT-LINE FROM DET-LINE.
+023600     ADD 1 TO WS-LINE-COUNT.
+023700 5300-PRINT-FLAGGED-EXIT.
+023800     EXIT.
+023900******************************************************************
+024000*    6000-SWEEP-CLEARED-ITEMS - REMOVE HISTORY NOT SEEN THIS RUN *
+024100******************************************************************
+024200 6000-SWEEP-CLEARED-ITEMS.
+024300     MOVE LOW-VALUES TO MRFH-POLICY-NUMBER.
+024400     START MRF-HISTORY KEY IS GREATER THAN MRFH-POLICY-NUMBER
+024500         INVALID KEY
+024600             SET WS-MRFH-AT-END TO TRUE
+024700     END-START.
+024800     PERFORM 6100-SWEEP-NEXT THRU 6100-SWEEP-NEXT-EXIT
+024900             UNTIL WS-MRFH-AT-END.
+025000 6000-SWEEP-CLEARED-EXIT.
+025100     EXIT.
+025200 6100-SWEEP-NEXT.
+025300     READ MRF-HISTORY NEXT RECORD
+025400         AT END
+025500             SET WS-MRFH-AT-END TO TRUE
+025600     END-READ.
+025700     IF NOT WS-MRFH-AT-END
+025800         IF MRFH-LAST-CYCLE-NBR NOT = WS-CURR-CYCLE-NBR
+025900             DELETE MRF-HISTORY RECORD
+026000             ADD 1 TO WS-CLEARED-COUNT
+026100         END-IF
+026200     END-IF.
+026300 6100-SWEEP-NEXT-EXIT.
+026400     EXIT.
+026500******************************************************************
+026600*    8000-READ-EXTRACT                                           *
+026700******************************************************************
+026800 8000-READ-EXTRACT.
+026900     READ SUSPENSE-EXTRACT
+027000         AT END
+027100             SET END-OF-EXTRACT TO TRUE
+027200     END-READ.
+027210     IF NOT END-OF-EXTRACT
+027220         IF R98F0-TRAILER-RECORD
+027230             PERFORM 9000-VERIFY-TRAILER THRU 9000-VERIFY-EXIT
+027240             SET END-OF-EXTRACT TO TRUE
+027250         ELSE
+027260             ADD 1 TO WS-RUN-RECORD-COUNT
+027270             ADD R98F0-SUSPENSE-AMOUNT TO WS-RUN-AMOUNT-HASH
+027280         END-IF
+027290     END-IF.
+027300 8000-READ-EXTRACT-EXIT.
+027400     EXIT.
+027500******************************************************************
+027600*    9000-VERIFY-TRAILER - CONFIRM EXTRACT ARRIVED COMPLETE      *
+027700******************************************************************
+027800 9000-VERIFY-TRAILER.
+027900     IF R98F0-TRL-RECORD-COUNT = WS-RUN-RECORD-COUNT
+028000        AND R98F0-TRL-AMOUNT-HASH = WS-RUN-AMOUNT-HASH
+028050         SET WS-TRAILER-OK TO TRUE
+028100         DISPLAY 'CSR9802 TRAILER VERIFIED - COUNTS AND HASH OK'
+028200     ELSE
+028300         DISPLAY 'CSR9802 *** TRAILER MISMATCH - EXTRACT MAY BE '
+028400                 'INCOMPLETE OR CORRUPT ***'
+028450         MOVE 16 TO RETURN-CODE
+028500     END-IF.
+028600 9000-VERIFY-EXIT.
+028700     EXIT.
