@@ -0,0 +1,108 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CSV0020.
+000300 AUTHOR.        D. OKONKWO-BATCH SUPPORT.
+000400 INSTALLATION.  L-SPWL CLIENT DATA SERVICES.
+000500 DATE-WRITTEN.  09AUG26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    REMARKS: SCANS THE CCSRSVE CLIENT EXTRACT FOR RECORDS WITH  *
+000900*             A POPULATED RSCVE-DEATH-DT (ADDED UNDER CHANGE     *
+001000*             M226E1 FOR TAX CERTIFICATE PURPOSES) AND BUILDS A  *
+001100*             READY-TO-ISSUE TAX CERTIFICATE WORKLIST CARRYING   *
+001200*             THE BENEFICIARY RELATIONSHIP, PERCENTAGE,          *
+001300*             DESIGNATION AND ANNUITY PERIOD CODE FOR EACH       *
+001400*             ELIGIBLE RECORD.                                   *
+001500******************************************************************
+001600*    DATE     AUTH.  DESCRIPTION                                 *
+001700*                                                                *
+001800*  09AUG26     DOB   INITIAL VERSION                             *
+001900******************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.   IBM-3090.
+002300 OBJECT-COMPUTER.   IBM-3090.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT CLIENT-EXTRACT     ASSIGN TO SVEIN
+002700                               ORGANIZATION IS SEQUENTIAL.
+002800     SELECT TAX-CERT-WORKLIST  ASSIGN TO TAXWRK
+002900                               ORGANIZATION IS SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  CLIENT-EXTRACT
+003300     RECORDING MODE IS F.
+003400     COPY CCSRSVE.
+003500 FD  TAX-CERT-WORKLIST
+003600     RECORDING MODE IS F.
+003700     COPY CCSRTCW.
+003800 WORKING-STORAGE SECTION.
+003900 77  WS-EOF-SW                      PIC X(01)   VALUE 'N'.
+004000     88  END-OF-EXTRACT                         VALUE 'Y'.
+004100 77  WS-ELIGIBLE-COUNT              PIC S9(07)  COMP  VALUE ZERO.
+004200 77  WS-SCANNED-COUNT               PIC S9(07)  COMP  VALUE ZERO.
+004300 PROCEDURE DIVISION.
+004400******************************************************************
+004500*    0000-MAINLINE                                               *
+004600******************************************************************
+004700 0000-MAINLINE.
+004800     PERFORM 1000-INITIALIZE       THRU 1000-INITIALIZE-EXIT.
+004900     PERFORM 2000-PROCESS-EXTRACT  THRU 2000-PROCESS-EXTRACT-EXIT
+005000             UNTIL END-OF-EXTRACT.
+005100     PERFORM 3000-FINALIZE         THRU 3000-FINALIZE-EXIT.
+005200     STOP RUN.
+005300******************************************************************
+005400*    1000-INITIALIZE                                             *
+005500******************************************************************
+005600 1000-INITIALIZE.
+005700     OPEN INPUT  CLIENT-EXTRACT.
+005800     OPEN OUTPUT TAX-CERT-WORKLIST.
+005900     PERFORM 8000-READ-EXTRACT    THRU 8000-READ-EXTRACT-EXIT.
+006000 1000-INITIALIZE-EXIT.
+006100     EXIT.
+006200******************************************************************
+006300*    2000-PROCESS-EXTRACT - SELECT ELIGIBLE RECORDS, BUILD ROW   *
+006400******************************************************************
+006500 2000-PROCESS-EXTRACT.
+006600     ADD 1 TO WS-SCANNED-COUNT.
+006700     IF RSCVE-DEATH-DT NOT = SPACES
+006800         PERFORM 4000-BUILD-WORKLIST-REC THRU 4000-BUILD-EXIT
+006900         ADD 1 TO WS-ELIGIBLE-COUNT
+007000     END-IF.
+007100     PERFORM 8000-READ-EXTRACT    THRU 8000-READ-EXTRACT-EXIT.
+007200 2000-PROCESS-EXTRACT-EXIT.
+007300     EXIT.
+007400******************************************************************
+007500*    3000-FINALIZE                                               *
+007600******************************************************************
+007700 3000-FINALIZE.
+007800     DISPLAY 'CSV0020 RECORDS SCANNED  : ' WS-SCANNED-COUNT.
+007900     DISPLAY 'CSV0020 RECORDS ELIGIBLE : ' WS-ELIGIBLE-COUNT.
+008000     CLOSE CLIENT-EXTRACT
+008100           TAX-CERT-WORKLIST.
+008200 3000-FINALIZE-EXIT.
+008300     EXIT.
+008400******************************************************************
+008500*    4000-BUILD-WORKLIST-REC - MAP BENEFICIARY FIELDS TO OUTPUT  *
+008600******************************************************************
+008700 4000-BUILD-WORKLIST-REC.
+008800     MOVE SPACES                    TO TCW-WORKLIST-REC.
+008900     MOVE RSCVE-HOST-CLI-ID         TO TCW-HOST-CLI-ID.
+009000     MOVE RSCVE-POL-ID              TO TCW-POL-ID.
+009100     MOVE RSCVE-DEATH-DT            TO TCW-DEATH-DT.
+009200     MOVE RSCVE-BNFY-REL-CD         TO TCW-BNFY-REL-CD.
+009300     MOVE RSCVE-BNFY-PCT            TO TCW-BNFY-PCT.
+009400     MOVE RSCVE-BNFY-DSGN-CD        TO TCW-BNFY-DSGN-CD.
+009500     MOVE RSCVE-BNFY-ANTY-PERI-CD   TO TCW-BNFY-ANTY-PERI-CD.
+009600     WRITE TCW-WORKLIST-REC.
+009700 4000-BUILD-EXIT.
+009800     EXIT.
+009900******************************************************************
+010000*    8000-READ-EXTRACT                                           *
+010100******************************************************************
+010200 8000-READ-EXTRACT.
+010300     READ CLIENT-EXTRACT
+010400         AT END
+010500             SET END-OF-EXTRACT TO TRUE
+010600     END-READ.
+010700 8000-READ-EXTRACT-EXIT.
+010800     EXIT.
