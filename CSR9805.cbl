@@ -0,0 +1,287 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CSR9805.
+000300 AUTHOR.        D. OKONKWO-BATCH SUPPORT.
+000400 INSTALLATION.  L-SPWL SUSPENSE ACCOUNTING.
+000500 DATE-WRITTEN.  09AUG26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    REMARKS: BREAKS OUT THE CCSR98F0 SUSPENSE REGISTER EXTRACT  *
+000900*             BY POLICY BUSINESS CLASS (R98F0-POL-BUS-CLAS-CD),  *
+001000*             SUBDIVIDED WITHIN EACH CLASS INTO THE FOUR         *
+001100*             COMBINATIONS OF SEGREGATED FUND (R98F0-SEG-FUND-CD)*
+001200*             AND PREMIUM WAIVER (R98F0-PREM-WAV-CD) INDICATORS, *
+001300*             SO SEG FUND AND PREMIUM WAIVER SUSPENSE CAN BE     *
+001400*             TRACKED SEPARATELY FROM ORDINARY SUSPENSE INSTEAD  *
+001500*             OF BEING BURIED IN THE COMPANY/CURRENCY TOTALS.    *
+001600*             GROUPING IS DONE THROUGH A BUSINESS-CLASS HOLD     *
+001700*             TABLE, SO THE RESULT DOES NOT DEPEND ON THE        *
+001800*             EXTRACT ARRIVING IN ANY PARTICULAR SORT ORDER.     *
+001900******************************************************************
+002000*    DATE     AUTH.  DESCRIPTION                                 *
+002100*                                                                *
+002200*  09AUG26     DOB   INITIAL VERSION                             *
+002210*  09AUG26     DOB   REBUILT CLASS BREAK AS A HOLD TABLE SO      *
+002220*                    SUBTOTALS NO LONGER DEPEND ON A PARTICULAR  *
+002230*                    EXTRACT SORT ORDER; SET RETURN-CODE 16 ON   *
+002240*                    TRAILER MISMATCH                            *
+002250*  09AUG26     DOB   BOUNDED THE CLASS TABLE LOOKUP TO             *
+002260*                    WS-CLASS-COUNT SO IT NO LONGER SCANS          *
+002270*                    UNLOADED TABLE SLOTS                         *
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.   IBM-3090.
+002700 OBJECT-COMPUTER.   IBM-3090.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT SUSPENSE-EXTRACT   ASSIGN TO SR98F0
+003100                               ORGANIZATION IS SEQUENTIAL.
+003200     SELECT BREAKOUT-REPORT    ASSIGN TO SFPRPT
+003300                               ORGANIZATION IS SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  SUSPENSE-EXTRACT
+003700     RECORDING MODE IS F.
+003800     COPY ccsr98f0.
+003900 FD  BREAKOUT-REPORT
+004000     RECORDING MODE IS F.
+004100 01  BREAKOUT-REPORT-LINE           PIC X(132).
+004200 WORKING-STORAGE SECTION.
+004300******************************************************************
+004400*    SWITCHES AND COUNTERS                                       *
+004500******************************************************************
+004600 77  WS-EOF-SW                      PIC X(01)   VALUE 'N'.
+004700     88  END-OF-EXTRACT                         VALUE 'Y'.
+004800 77  WS-LINE-COUNT                  PIC S9(03)  COMP  VALUE ZERO.
+004900 77  WS-PAGE-COUNT                  PIC S9(03)  COMP  VALUE ZERO.
+005000 77  WS-BREAK-KEY                   PIC X(01)   VALUE SPACES.
+005200 77  WS-RUN-RECORD-COUNT            PIC 9(09) COMP  VALUE ZERO.
+005300 77  WS-RUN-AMOUNT-HASH             PIC S9(13)V9(02) COMP-3
+005400                                                     VALUE ZERO.
+005410 77  WS-CLASS-COUNT                 PIC S9(04)  COMP  VALUE ZERO.
+005420 77  WS-CLASS-FOUND-SW              PIC X(01)   VALUE 'N'.
+005430     88  WS-CLASS-FOUND                         VALUE 'Y'.
+005500******************************************************************
+005600*    SEG FUND / PREMIUM WAIVER HOLD TABLE - ONE ENTRY PER         *
+005610*    BUSINESS CLASS ENCOUNTERED, INDEPENDENT OF ARRIVAL ORDER    *
+005700******************************************************************
+005710 01  WS-CLASS-TABLE.
+005720     05  WS-CLASS-ENTRY OCCURS 100 TIMES
+005730                      INDEXED BY WS-CLS-NDX1 WS-CLS-NDX2.
+005740         10  WS-CLASS-KEY               PIC X(01).
+005800         10  WS-BKT-SEGF-PRWV-AMT       PIC S9(11)V9(02) COMP-3.
+005900         10  WS-BKT-SEGF-PRWV-CNT       PIC S9(07)       COMP.
+006100         10  WS-BKT-SEGF-ONLY-AMT       PIC S9(11)V9(02) COMP-3.
+006200         10  WS-BKT-SEGF-ONLY-CNT       PIC S9(07)       COMP.
+006300         10  WS-BKT-PRWV-ONLY-AMT       PIC S9(11)V9(02) COMP-3.
+006400         10  WS-BKT-PRWV-ONLY-CNT       PIC S9(07)       COMP.
+006500         10  WS-BKT-NEITHER-AMT         PIC S9(11)V9(02) COMP-3.
+006600         10  WS-BKT-NEITHER-CNT         PIC S9(07)       COMP.
+006700 01  WS-GRAND-TOTALS.
+006800     05  WS-GRD-SEGF-PRWV-AMT       PIC S9(11)V9(02) COMP-3.
+006900     05  WS-GRD-SEGF-ONLY-AMT       PIC S9(11)V9(02) COMP-3.
+007000     05  WS-GRD-PRWV-ONLY-AMT       PIC S9(11)V9(02) COMP-3.
+007100     05  WS-GRD-NEITHER-AMT         PIC S9(11)V9(02) COMP-3.
+007200******************************************************************
+007300*    REPORT HEADING AND DETAIL LINES                             *
+007400******************************************************************
+007500 01  HDG-LINE-1.
+007600     05  FILLER                     PIC X(37)
+007700                     VALUE 'CSR9805 SEG FUND / PREM WAIVER BREAK'.
+007800     05  FILLER                     PIC X(03)  VALUE SPACES.
+007900     05  HDG-PAGE-LIT               PIC X(05)  VALUE 'PAGE '.
+008000     05  HDG-PAGE-NO                PIC ZZ9.
+008100 01  HDG-LINE-2.
+008200     05  FILLER                     PIC X(06) VALUE 'CLASS '.
+008300     05  FILLER                     PIC X(19) VALUE
+008310             'SEGF+PRWV          '.
+008400     05  FILLER                     PIC X(19) VALUE
+008410             'SEGF ONLY          '.
+008500     05  FILLER                     PIC X(19) VALUE
+008510             'PRWV ONLY          '.
+008600     05  FILLER                     PIC X(19) VALUE
+008610             'NEITHER            '.
+008700 01  DET-LINE.
+008800     05  DET-CLASS                  PIC X(01).
+008900     05  FILLER                     PIC X(05)  VALUE SPACES.
+009000     05  DET-SEGF-PRWV              PIC Z,ZZZ,ZZZ,ZZ9.99-.
+009100     05  FILLER                     PIC X(02)  VALUE SPACES.
+009200     05  DET-SEGF-ONLY              PIC Z,ZZZ,ZZZ,ZZ9.99-.
+009300     05  FILLER                     PIC X(02)  VALUE SPACES.
+009400     05  DET-PRWV-ONLY              PIC Z,ZZZ,ZZZ,ZZ9.99-.
+009500     05  FILLER                     PIC X(02)  VALUE SPACES.
+009600     05  DET-NEITHER                PIC Z,ZZZ,ZZZ,ZZ9.99-.
+009700 01  GRD-LINE.
+009800     05  FILLER                     PIC X(06)  VALUE 'GRAND '.
+009900     05  GRD-SEGF-PRWV              PIC Z,ZZZ,ZZZ,ZZ9.99-.
+010000     05  FILLER                     PIC X(02)  VALUE SPACES.
+010100     05  GRD-SEGF-ONLY              PIC Z,ZZZ,ZZZ,ZZ9.99-.
+010200     05  FILLER                     PIC X(02)  VALUE SPACES.
+010300     05  GRD-PRWV-ONLY              PIC Z,ZZZ,ZZZ,ZZ9.99-.
+010400     05  FILLER                     PIC X(02)  VALUE SPACES.
+010500     05  GRD-NEITHER                PIC Z,ZZZ,ZZZ,ZZ9.99-.
+010600 PROCEDURE DIVISION.
+010700******************************************************************
+010800*    0000-MAINLINE                                               *
+010900******************************************************************
+011000 0000-MAINLINE.
+011100     PERFORM 1000-INITIALIZE       THRU 1000-INITIALIZE-EXIT.
+011200     PERFORM 2000-PROCESS-EXTRACT  THRU 2000-PROCESS-EXTRACT-EXIT
+011300             UNTIL END-OF-EXTRACT.
+011400     PERFORM 3000-FINALIZE         THRU 3000-FINALIZE-EXIT.
+011500     STOP RUN.
+011600******************************************************************
+011700*    1000-INITIALIZE - OPEN FILES, PRIME FIRST RECORD             *
+011800******************************************************************
+011900 1000-INITIALIZE.
+012000     OPEN INPUT  SUSPENSE-EXTRACT.
+012100     OPEN OUTPUT BREAKOUT-REPORT.
+012200     INITIALIZE WS-GRAND-TOTALS.
+012400     PERFORM 8000-READ-EXTRACT        THRU 8000-READ-EXTRACT-EXIT.
+012900 1000-INITIALIZE-EXIT.
+013000     EXIT.
+013100******************************************************************
+013200*    2000-PROCESS-EXTRACT - BUCKET BY SEGF/PRWV WITHIN CLASS     *
+013300******************************************************************
+013400 2000-PROCESS-EXTRACT.
+013500     MOVE R98F0-POL-BUS-CLAS-CD TO WS-BREAK-KEY.
+013510     PERFORM 4500-FIND-OR-ADD-CLASS THRU 4500-FIND-OR-ADD-EXIT.
+013520     IF WS-CLASS-FOUND
+014100         EVALUATE TRUE
+014200             WHEN R98F0-SEG-FUND-CD = 'Y'
+014210                AND R98F0-PREM-WAV-CD = 'Y'
+014220                 ADD R98F0-SUSPENSE-AMOUNT
+014230                     TO WS-BKT-SEGF-PRWV-AMT(WS-CLS-NDX1)
+014240                 ADD 1 TO WS-BKT-SEGF-PRWV-CNT(WS-CLS-NDX1)
+014500             WHEN R98F0-SEG-FUND-CD = 'Y'
+014510                 ADD R98F0-SUSPENSE-AMOUNT
+014520                     TO WS-BKT-SEGF-ONLY-AMT(WS-CLS-NDX1)
+014530                 ADD 1 TO WS-BKT-SEGF-ONLY-CNT(WS-CLS-NDX1)
+014800             WHEN R98F0-PREM-WAV-CD = 'Y'
+014810                 ADD R98F0-SUSPENSE-AMOUNT
+014820                     TO WS-BKT-PRWV-ONLY-AMT(WS-CLS-NDX1)
+014830                 ADD 1 TO WS-BKT-PRWV-ONLY-CNT(WS-CLS-NDX1)
+015100             WHEN OTHER
+015110                 ADD R98F0-SUSPENSE-AMOUNT
+015120                     TO WS-BKT-NEITHER-AMT(WS-CLS-NDX1)
+015130                 ADD 1 TO WS-BKT-NEITHER-CNT(WS-CLS-NDX1)
+015400         END-EVALUATE
+015410     END-IF.
+015500     PERFORM 8000-READ-EXTRACT        THRU 8000-READ-EXTRACT-EXIT.
+015600 2000-PROCESS-EXTRACT-EXIT.
+015700     EXIT.
+015710******************************************************************
+015720*    4500-FIND-OR-ADD-CLASS - LOCATE OR CREATE THE HOLD-TABLE     *
+015730*    ENTRY FOR THIS BUSINESS CLASS, INDEPENDENT OF ARRIVAL ORDER  *
+015740******************************************************************
+015750 4500-FIND-OR-ADD-CLASS.
+015760     MOVE 'N' TO WS-CLASS-FOUND-SW.
+015770     PERFORM 4510-CHECK-CLASS-ENTRY THRU 4510-CHECK-CLASS-EXIT
+015775             VARYING WS-CLS-NDX1 FROM 1 BY 1
+015780             UNTIL WS-CLS-NDX1 > WS-CLASS-COUNT
+015785             OR WS-CLASS-FOUND.
+015840     IF NOT WS-CLASS-FOUND
+015850         IF WS-CLASS-COUNT < 100
+015860             ADD 1 TO WS-CLASS-COUNT
+015870             SET WS-CLS-NDX1 TO WS-CLASS-COUNT
+015880             INITIALIZE WS-CLASS-ENTRY(WS-CLS-NDX1)
+015890             MOVE WS-BREAK-KEY TO WS-CLASS-KEY(WS-CLS-NDX1)
+015900             MOVE 'Y' TO WS-CLASS-FOUND-SW
+015910         ELSE
+015920             DISPLAY 'CSR9805 *** BUSINESS CLASS HOLD TABLE '
+015930                     'FULL - ITEM DROPPED FROM BREAKOUT REPORT '
+015940                     '***'
+015950             MOVE 16 TO RETURN-CODE
+015960         END-IF
+015970     END-IF.
+015980 4500-FIND-OR-ADD-EXIT.
+015990     EXIT.
+015992******************************************************************
+015994*    4510-CHECK-CLASS-ENTRY - TEST ONE TABLE SLOT FOR A KEY MATCH *
+015996******************************************************************
+015998 4510-CHECK-CLASS-ENTRY.
+016002     IF WS-CLASS-KEY(WS-CLS-NDX1) = WS-BREAK-KEY
+016004         MOVE 'Y' TO WS-CLASS-FOUND-SW
+016006     END-IF.
+016008 4510-CHECK-CLASS-EXIT.
+016009     EXIT.
+015800******************************************************************
+015900*    3000-FINALIZE - PRINT LAST BREAK, GRAND TOTALS, CLOSE        *
+016000******************************************************************
+016100 3000-FINALIZE.
+016200     PERFORM 4000-PRINT-BREAK      THRU 4000-PRINT-BREAK-EXIT
+016210             VARYING WS-CLS-NDX2 FROM 1 BY 1
+016220             UNTIL WS-CLS-NDX2 > WS-CLASS-COUNT.
+016500     MOVE WS-GRD-SEGF-PRWV-AMT TO GRD-SEGF-PRWV.
+016600     MOVE WS-GRD-SEGF-ONLY-AMT TO GRD-SEGF-ONLY.
+016700     MOVE WS-GRD-PRWV-ONLY-AMT TO GRD-PRWV-ONLY.
+016800     MOVE WS-GRD-NEITHER-AMT   TO GRD-NEITHER.
+016900     WRITE BREAKOUT-REPORT-LINE FROM GRD-LINE.
+017000     CLOSE SUSPENSE-EXTRACT
+017100           BREAKOUT-REPORT.
+017200 3000-FINALIZE-EXIT.
+017300     EXIT.
+017400******************************************************************
+017500*    4000-PRINT-BREAK - EMIT ONE BUSINESS CLASS DETAIL LINE       *
+017600******************************************************************
+017700 4000-PRINT-BREAK.
+017800     IF WS-LINE-COUNT = ZERO
+017900         PERFORM 5000-PRINT-HEADINGS THRU 5000-PRINT-HEADINGS-EXIT
+018000     END-IF.
+018100     MOVE SPACES             TO DET-LINE.
+018200     MOVE WS-CLASS-KEY(WS-CLS-NDX2)       TO DET-CLASS.
+018300     MOVE WS-BKT-SEGF-PRWV-AMT(WS-CLS-NDX2) TO DET-SEGF-PRWV.
+018400     MOVE WS-BKT-SEGF-ONLY-AMT(WS-CLS-NDX2) TO DET-SEGF-ONLY.
+018500     MOVE WS-BKT-PRWV-ONLY-AMT(WS-CLS-NDX2) TO DET-PRWV-ONLY.
+018600     MOVE WS-BKT-NEITHER-AMT(WS-CLS-NDX2)   TO DET-NEITHER.
+018700     WRITE BREAKOUT-REPORT-LINE FROM DET-LINE.
+018800     ADD 1 TO WS-LINE-COUNT.
+018900     ADD WS-BKT-SEGF-PRWV-AMT(WS-CLS-NDX2) TO WS-GRD-SEGF-PRWV-AMT.
+019000     ADD WS-BKT-SEGF-ONLY-AMT(WS-CLS-NDX2) TO WS-GRD-SEGF-ONLY-AMT.
+019100     ADD WS-BKT-PRWV-ONLY-AMT(WS-CLS-NDX2) TO WS-GRD-PRWV-ONLY-AMT.
+019200     ADD WS-BKT-NEITHER-AMT(WS-CLS-NDX2)   TO WS-GRD-NEITHER-AMT.
+019300 4000-PRINT-BREAK-EXIT.
+019400     EXIT.
+019500******************************************************************
+019600*    5000-PRINT-HEADINGS                                         *
+019700******************************************************************
+019800 5000-PRINT-HEADINGS.
+019900     ADD 1 TO WS-PAGE-COUNT.
+020000     MOVE WS-PAGE-COUNT TO HDG-PAGE-NO.
+020100     WRITE BREAKOUT-REPORT-LINE FROM HDG-LINE-1.
+020200     WRITE BREAKOUT-REPORT-LINE FROM HDG-LINE-2.
+020300 5000-PRINT-HEADINGS-EXIT.
+020400     EXIT.
+020500******************************************************************
+020600*    8000-READ-EXTRACT - GET NEXT SUSPENSE RECORD                 *
+020700******************************************************************
+020800 8000-READ-EXTRACT.
+020900     READ SUSPENSE-EXTRACT
+021000         AT END
+021100             SET END-OF-EXTRACT TO TRUE
+021200     END-READ.
+021300     IF NOT END-OF-EXTRACT
+021400         IF R98F0-TRAILER-RECORD
+021500             PERFORM 9000-VERIFY-TRAILER THRU 9000-VERIFY-EXIT
+021600             SET END-OF-EXTRACT TO TRUE
+021700         ELSE
+021800             ADD 1 TO WS-RUN-RECORD-COUNT
+021900             ADD R98F0-SUSPENSE-AMOUNT TO WS-RUN-AMOUNT-HASH
+022000         END-IF
+022100     END-IF.
+022200 8000-READ-EXTRACT-EXIT.
+022300     EXIT.
+022400******************************************************************
+022500*    9000-VERIFY-TRAILER - CONFIRM EXTRACT ARRIVED COMPLETE      *
+022600******************************************************************
+022700 9000-VERIFY-TRAILER.
+022800     IF R98F0-TRL-RECORD-COUNT = WS-RUN-RECORD-COUNT
+022900        AND R98F0-TRL-AMOUNT-HASH = WS-RUN-AMOUNT-HASH
+023000         DISPLAY 'CSR9805 TRAILER VERIFIED - COUNTS AND HASH OK'
+023100     ELSE
+023200         DISPLAY 'CSR9805 *** TRAILER MISMATCH - EXTRACT MAY BE '
+023300                 'INCOMPLETE OR CORRUPT ***'
+023350         MOVE 16 TO RETURN-CODE
+023400     END-IF.
+023500 9000-VERIFY-EXIT.
+023600     EXIT.
