@@ -0,0 +1,22 @@
+      *****************************************************************
+      **  MEMBER : CCSRTCW                                           **
+      **  REMARKS: RECORD LAYOUT FOR THE TAX CERTIFICATE ELIGIBILITY **
+      **           WORKLIST PRODUCED BY CSV0020 FROM CCSRSVE RECORDS **
+      **           CARRYING A POPULATED RSCVE-DEATH-DT.              **
+      *****************************************************************
+      **  DATE     AUTH.  DESCRIPTION                                **
+      **                                                             **
+      **  09AUG26   DOB   INITIAL VERSION                            **
+      *****************************************************************
+
+       01  TCW-WORKLIST-REC.
+           05  TCW-HOST-CLI-ID                    PIC X(10).
+           05  TCW-POL-ID                         PIC 9(07).
+           05  TCW-DEATH-DT                       PIC X(10).
+           05  TCW-BNFY-REL-CD                    PIC X(05).
+           05  TCW-BNFY-PCT                       PIC 9(03).
+           05  TCW-BNFY-DSGN-CD                   PIC X(01).
+           05  TCW-BNFY-ANTY-PERI-CD              PIC X(02).
+      *****************************************************************
+      **                 END OF COPYBOOK CCSRTCW                     **
+      *****************************************************************
