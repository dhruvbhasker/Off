@@ -0,0 +1,308 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CSR9806.
+000300 AUTHOR.        D. OKONKWO-BATCH SUPPORT.
+000400 INSTALLATION.  L-SPWL SUSPENSE ACCOUNTING.
+000500 DATE-WRITTEN.  09AUG26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    REMARKS: RECONCILES R98F0-MLJ-ACCT AND R98F0-ING-ACCT ON   *
+000900*             THE CCSR98F0 SUSPENSE REGISTER EXTRACT AGAINST A  *
+001000*             CROSSWALK TABLE (CCSRXWK) THAT MAPS EACH MLJ      *
+001100*             ACCOUNT TO ITS CORRESPONDING ING ACCOUNT.  ITEMS  *
+001200*             CARRYING AN ACCOUNT NOT PRESENT IN THE CROSSWALK  *
+001300*             ARE FLAGGED AS ORPHANS; ITEMS WHOSE MLJ/ING PAIR  *
+001400*             DOES NOT MATCH THE CROSSWALK, OR WHOSE ACCOUNT    *
+001500*             APPEARS IN THE CROSSWALK UNDER MORE THAN ONE      *
+001600*             MAPPING, ARE FLAGGED SO THE ACCOUNTS DEPARTMENT   *
+001700*             CAN RESEARCH THE CROSSWALK BEFORE FUNDS ARE MOVED *
+001800*             BETWEEN THE TWO PLATFORMS.                        *
+001900******************************************************************
+002000*    DATE     AUTH.  DESCRIPTION                                 *
+002100*                                                                *
+002200*  09AUG26     DOB   INITIAL VERSION                             *
+002210*  09AUG26     DOB   BOUND MANY-TO-MANY SCAN TO TABLE CAPACITY,  *
+002220*                    FLAG CROSSWALK OVERFLOW, SET RETURN-CODE ON *
+002230*                    TRAILER MISMATCH                            *
+002240*  09AUG26     DOB   BOUNDED THE PER-RECORD MLJ/ING LOOKUPS TO   *
+002250*                    WS-XWK-TBL-COUNT SO THEY NO LONGER SCAN     *
+002260*                    UNLOADED TABLE SLOTS                        *
+002270*  09AUG26     DOB   TEST MANY-TO-MANY AHEAD OF THE ING MISMATCH   *
+002280*                    COMPARE, SO A VALID PAIRING UNDER A DIFFERENT *
+002290*                    CROSSWALK ROW IS NOT MISREPORTED AS A BAD     *
+002295*                    PAIRING                                      *
+002300******************************************************************
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.   IBM-3090.
+002700 OBJECT-COMPUTER.   IBM-3090.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT SUSPENSE-EXTRACT   ASSIGN TO SR98F0
+003100                               ORGANIZATION IS SEQUENTIAL.
+003200     SELECT CROSSWALK-FILE     ASSIGN TO XWKIN
+003300                               ORGANIZATION IS SEQUENTIAL.
+003400     SELECT RECON-REPORT       ASSIGN TO XWKRPT
+003500                               ORGANIZATION IS SEQUENTIAL.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  SUSPENSE-EXTRACT
+003900     RECORDING MODE IS F.
+004000     COPY ccsr98f0.
+004100 FD  CROSSWALK-FILE
+004200     RECORDING MODE IS F.
+004300     COPY CCSRXWK.
+004400 FD  RECON-REPORT
+004500     RECORDING MODE IS F.
+004600 01  RECON-REPORT-LINE              PIC X(132).
+004700 WORKING-STORAGE SECTION.
+004800******************************************************************
+004900*    SWITCHES AND COUNTERS                                       *
+005000******************************************************************
+005100 77  WS-EXTRACT-EOF-SW              PIC X(01)   VALUE 'N'.
+005200     88  END-OF-EXTRACT                         VALUE 'Y'.
+005300 77  WS-XWK-EOF-SW                  PIC X(01)   VALUE 'N'.
+005400     88  END-OF-CROSSWALK                       VALUE 'Y'.
+005500 77  WS-FOUND-MLJ-SW                PIC X(01)   VALUE 'N'.
+005600     88  WS-MLJ-FOUND                           VALUE 'Y'.
+005700 77  WS-FOUND-ING-SW                PIC X(01)   VALUE 'N'.
+005800     88  WS-ING-FOUND                           VALUE 'Y'.
+005900 77  WS-LINE-COUNT                  PIC S9(03)  COMP  VALUE ZERO.
+006000 77  WS-XWK-COUNT                   PIC S9(04)  COMP  VALUE ZERO.
+006010 77  WS-XWK-TBL-COUNT               PIC S9(04)  COMP  VALUE ZERO.
+006020 77  WS-XWK-OVERFLOW-SW             PIC X(01)   VALUE 'N'.
+006030     88  WS-XWK-TABLE-OVERFLOW                  VALUE 'Y'.
+006100 77  WS-RECONCILED-COUNT            PIC S9(07)  COMP  VALUE ZERO.
+006200 77  WS-EXCEPTION-COUNT             PIC S9(07)  COMP  VALUE ZERO.
+006300 77  WS-RUN-RECORD-COUNT            PIC 9(09) COMP  VALUE ZERO.
+006400 77  WS-RUN-AMOUNT-HASH             PIC S9(13)V9(02) COMP-3
+006500                                                     VALUE ZERO.
+006600******************************************************************
+006700*    CROSSWALK HOLD TABLE - LOADED ONCE AT STARTUP               *
+006800******************************************************************
+006900 01  WS-XWK-TABLE.
+007000     05  WS-XWK-ENTRY OCCURS 500 TIMES
+007100                      INDEXED BY WS-XWK-NDX1 WS-XWK-NDX2
+007200                                 WS-XWK-NDX3 WS-XWK-NDX4.
+007300         10  WS-XWK-MLJ-ACCT            PIC X(08).
+007400         10  WS-XWK-ING-ACCT            PIC X(06).
+007500         10  WS-XWK-MANY-FLAG           PIC X(01)  VALUE 'N'.
+007600             88  WS-XWK-MANY-TO-MANY        VALUE 'Y'.
+007610 77  WS-CMP-MLJ-3                   PIC X(08).
+007620 77  WS-CMP-MLJ-4                   PIC X(08).
+007630 77  WS-CMP-ING-3                   PIC X(06).
+007640 77  WS-CMP-ING-4                   PIC X(06).
+007700******************************************************************
+007800*    EXCEPTION REPORT LINES                                      *
+007900******************************************************************
+008000 01  HDG-LINE-1.
+008100     05  FILLER                     PIC X(37) VALUE
+008110             'CSR9806 MLJ/ING ACCOUNT CROSSWALK  '.
+008200 01  HDG-LINE-2.
+008300     05  FILLER                     PIC X(10) VALUE 'MLJ ACCT  '.
+008400     05  FILLER                     PIC X(08) VALUE 'ING ACCT'.
+008500     05  FILLER                     PIC X(04) VALUE SPACES.
+008600     05  FILLER                     PIC X(25) VALUE
+008610             'EXCEPTION                '.
+008700 01  EXC-LINE.
+008800     05  EXC-MLJ-ACCT               PIC X(08).
+008900     05  FILLER                     PIC X(02)  VALUE SPACES.
+009000     05  EXC-ING-ACCT               PIC X(06).
+009100     05  FILLER                     PIC X(02)  VALUE SPACES.
+009200     05  EXC-REASON                 PIC X(30).
+009300 01  SUM-LINE.
+009400     05  FILLER                     PIC X(22)  VALUE
+009410             'ITEMS RECONCILED:     '.
+009500     05  SUM-RECONCILED-COUNT       PIC ZZZ,ZZ9.
+009600     05  FILLER                     PIC X(05)  VALUE SPACES.
+009700     05  FILLER                     PIC X(22)  VALUE
+009710             'ITEMS EXCEPTED:       '.
+009800     05  SUM-EXCEPTION-COUNT        PIC ZZZ,ZZ9.
+009900 PROCEDURE DIVISION.
+010000******************************************************************
+010100*    0000-MAINLINE                                               *
+010200******************************************************************
+010300 0000-MAINLINE.
+010400     PERFORM 1000-INITIALIZE       THRU 1000-INITIALIZE-EXIT.
+010500     PERFORM 2000-PROCESS-EXTRACT  THRU 2000-PROCESS-EXTRACT-EXIT
+010600             UNTIL END-OF-EXTRACT.
+010700     PERFORM 3000-FINALIZE         THRU 3000-FINALIZE-EXIT.
+010800     STOP RUN.
+010900******************************************************************
+011000*    1000-INITIALIZE - LOAD CROSSWALK, OPEN FILES, PRIME READ    *
+011100******************************************************************
+011200 1000-INITIALIZE.
+011300     OPEN INPUT  CROSSWALK-FILE.
+011400     PERFORM 1500-LOAD-CROSSWALK   THRU 1500-LOAD-CROSSWALK-EXIT
+011500             UNTIL END-OF-CROSSWALK.
+011600     CLOSE CROSSWALK-FILE.
+011610     IF WS-XWK-COUNT > 500
+011620         SET WS-XWK-TABLE-OVERFLOW TO TRUE
+011630         MOVE 500 TO WS-XWK-TBL-COUNT
+011640         DISPLAY 'CSR9806 *** CROSSWALK FILE EXCEEDS 500 ROW '
+011650                 'TABLE CAPACITY - ENTRIES BEYOND 500 DROPPED '
+011660                 '***'
+011670         MOVE 16 TO RETURN-CODE
+011680     ELSE
+011690         MOVE WS-XWK-COUNT TO WS-XWK-TBL-COUNT
+011695     END-IF.
+011700     PERFORM 1700-FLAG-MANY-TO-MANY THRU 1700-FLAG-MANY-EXIT.
+011800     OPEN INPUT  SUSPENSE-EXTRACT.
+011900     OPEN OUTPUT RECON-REPORT.
+012000     PERFORM 8000-READ-EXTRACT     THRU 8000-READ-EXTRACT-EXIT.
+012100 1000-INITIALIZE-EXIT.
+012200     EXIT.
+012300 1500-LOAD-CROSSWALK.
+012400     READ CROSSWALK-FILE
+012500         AT END
+012600             SET END-OF-CROSSWALK TO TRUE
+012700     END-READ.
+012800     IF NOT END-OF-CROSSWALK
+012900         ADD 1 TO WS-XWK-COUNT
+013000         IF WS-XWK-COUNT <= 500
+013100             SET WS-XWK-NDX1 TO WS-XWK-COUNT
+013200             MOVE XWK-MLJ-ACCT TO WS-XWK-MLJ-ACCT(WS-XWK-NDX1)
+013300             MOVE XWK-ING-ACCT TO WS-XWK-ING-ACCT(WS-XWK-NDX1)
+013400         END-IF
+013500     END-IF.
+013600 1500-LOAD-CROSSWALK-EXIT.
+013700     EXIT.
+013800******************************************************************
+013900*    1700-FLAG-MANY-TO-MANY - MARK MLJ/ING ACCTS THAT MAP TWICE  *
+014000******************************************************************
+014100 1700-FLAG-MANY-TO-MANY.
+014200     PERFORM 1710-CHECK-OUTER      THRU 1710-CHECK-OUTER-EXIT
+014300             VARYING WS-XWK-NDX3 FROM 1 BY 1
+014400             UNTIL WS-XWK-NDX3 > WS-XWK-TBL-COUNT.
+014500 1700-FLAG-MANY-EXIT.
+014600     EXIT.
+014700 1710-CHECK-OUTER.
+014800     PERFORM 1720-CHECK-INNER      THRU 1720-CHECK-INNER-EXIT
+014900             VARYING WS-XWK-NDX4 FROM 1 BY 1
+015000             UNTIL WS-XWK-NDX4 > WS-XWK-TBL-COUNT.
+015100 1710-CHECK-OUTER-EXIT.
+015200     EXIT.
+015300 1720-CHECK-INNER.
+015310     MOVE WS-XWK-MLJ-ACCT(WS-XWK-NDX3) TO WS-CMP-MLJ-3.
+015320     MOVE WS-XWK-MLJ-ACCT(WS-XWK-NDX4) TO WS-CMP-MLJ-4.
+015330     MOVE WS-XWK-ING-ACCT(WS-XWK-NDX3) TO WS-CMP-ING-3.
+015340     MOVE WS-XWK-ING-ACCT(WS-XWK-NDX4) TO WS-CMP-ING-4.
+015400     IF WS-XWK-NDX3 NOT = WS-XWK-NDX4
+015500         IF (WS-CMP-MLJ-3 = WS-CMP-MLJ-4 AND
+015600                WS-CMP-ING-3 NOT = WS-CMP-ING-4)
+015700            OR (WS-CMP-ING-3 = WS-CMP-ING-4 AND
+015800                WS-CMP-MLJ-3 NOT = WS-CMP-MLJ-4)
+015900             MOVE 'Y' TO WS-XWK-MANY-FLAG(WS-XWK-NDX3)
+016000         END-IF
+016100     END-IF.
+016200 1720-CHECK-INNER-EXIT.
+016300     EXIT.
+016600******************************************************************
+016700*    2000-PROCESS-EXTRACT - LOOK UP AND RECONCILE EACH ITEM      *
+016800******************************************************************
+016900 2000-PROCESS-EXTRACT.
+017000     MOVE 'N' TO WS-FOUND-MLJ-SW.
+017100     MOVE 'N' TO WS-FOUND-ING-SW.
+017150     PERFORM 2100-CHECK-MLJ-ENTRY THRU 2100-CHECK-MLJ-EXIT
+017160             VARYING WS-XWK-NDX1 FROM 1 BY 1
+017170             UNTIL WS-XWK-NDX1 > WS-XWK-TBL-COUNT
+017180             OR WS-MLJ-FOUND.
+017190     PERFORM 2200-CHECK-ING-ENTRY THRU 2200-CHECK-ING-EXIT
+017195             VARYING WS-XWK-NDX2 FROM 1 BY 1
+017196             UNTIL WS-XWK-NDX2 > WS-XWK-TBL-COUNT
+017197             OR WS-ING-FOUND.
+018600     EVALUATE TRUE
+018700         WHEN NOT WS-MLJ-FOUND
+018800             MOVE 'ORPHAN - MLJ ACCT NOT IN XWALK' TO EXC-REASON
+018900             PERFORM 4300-PRINT-EXCEPTION THRU 4300-PRINT-EXC-EXIT
+019000         WHEN NOT WS-ING-FOUND
+019100             MOVE 'ORPHAN - ING ACCT NOT IN XWALK' TO EXC-REASON
+019200             PERFORM 4300-PRINT-EXCEPTION THRU 4300-PRINT-EXC-EXIT
+019300         WHEN WS-XWK-MANY-TO-MANY(WS-XWK-NDX1)
+019400             MOVE 'MANY-TO-MANY MAPPING' TO EXC-REASON
+019500             PERFORM 4300-PRINT-EXCEPTION THRU 4300-PRINT-EXC-EXIT
+019600         WHEN WS-XWK-ING-ACCT(WS-XWK-NDX1) NOT = R98F0-ING-ACCT
+019700             MOVE 'CROSSWALK MISMATCH' TO EXC-REASON
+019800             PERFORM 4300-PRINT-EXCEPTION THRU 4300-PRINT-EXC-EXIT
+019900         WHEN OTHER
+020000             ADD 1 TO WS-RECONCILED-COUNT
+020100     END-EVALUATE.
+020200     PERFORM 8000-READ-EXTRACT    THRU 8000-READ-EXTRACT-EXIT.
+020300 2000-PROCESS-EXTRACT-EXIT.
+020400     EXIT.
+020410******************************************************************
+020420*    2100-CHECK-MLJ-ENTRY - TEST ONE CROSSWALK SLOT FOR MLJ MATCH *
+020430******************************************************************
+020440 2100-CHECK-MLJ-ENTRY.
+020450     IF WS-XWK-MLJ-ACCT(WS-XWK-NDX1) = R98F0-MLJ-ACCT
+020460         MOVE 'Y' TO WS-FOUND-MLJ-SW
+020470     END-IF.
+020480 2100-CHECK-MLJ-EXIT.
+020490     EXIT.
+020500******************************************************************
+020510*    2200-CHECK-ING-ENTRY - TEST ONE CROSSWALK SLOT FOR ING MATCH *
+020520******************************************************************
+020530 2200-CHECK-ING-ENTRY.
+020540     IF WS-XWK-ING-ACCT(WS-XWK-NDX2) = R98F0-ING-ACCT
+020550         MOVE 'Y' TO WS-FOUND-ING-SW
+020560     END-IF.
+020570 2200-CHECK-ING-EXIT.
+020580     EXIT.
+020590******************************************************************
+020600*    3000-FINALIZE                                               *
+020700******************************************************************
+020800 3000-FINALIZE.
+020900     MOVE WS-RECONCILED-COUNT TO SUM-RECONCILED-COUNT.
+021000     MOVE WS-EXCEPTION-COUNT  TO SUM-EXCEPTION-COUNT.
+021100     WRITE RECON-REPORT-LINE  FROM SUM-LINE.
+021200     CLOSE SUSPENSE-EXTRACT
+021300           RECON-REPORT.
+021400 3000-FINALIZE-EXIT.
+021500     EXIT.
+021600******************************************************************
+021700*    4300-PRINT-EXCEPTION                                        *
+021800******************************************************************
+021900 4300-PRINT-EXCEPTION.
+022000     IF WS-LINE-COUNT = ZERO
+022100         WRITE RECON-REPORT-LINE FROM HDG-LINE-1
+022200         WRITE RECON-REPORT-LINE FROM HDG-LINE-2
+022300     END-IF.
+022400     MOVE R98F0-MLJ-ACCT      TO EXC-MLJ-ACCT.
+022500     MOVE R98F0-ING-ACCT      TO EXC-ING-ACCT.
+022600     WRITE RECON-REPORT-LINE  FROM EXC-LINE.
+022700     ADD 1 TO WS-LINE-COUNT.
+022800     ADD 1 TO WS-EXCEPTION-COUNT.
+022900 4300-PRINT-EXC-EXIT.
+023000     EXIT.
+023100******************************************************************
+023200*    8000-READ-EXTRACT - GET NEXT SUSPENSE RECORD                 *
+023300******************************************************************
+023400 8000-READ-EXTRACT.
+023500     READ SUSPENSE-EXTRACT
+023600         AT END
+023700             SET END-OF-EXTRACT TO TRUE
+023800     END-READ.
+023900     IF NOT END-OF-EXTRACT
+024000         IF R98F0-TRAILER-RECORD
+024100             PERFORM 9000-VERIFY-TRAILER THRU 9000-VERIFY-EXIT
+024200             SET END-OF-EXTRACT TO TRUE
+024300         ELSE
+024400             ADD 1 TO WS-RUN-RECORD-COUNT
+024500             ADD R98F0-SUSPENSE-AMOUNT TO WS-RUN-AMOUNT-HASH
+024600         END-IF
+024700     END-IF.
+024800 8000-READ-EXTRACT-EXIT.
+024900     EXIT.
+025000******************************************************************
+025100*    9000-VERIFY-TRAILER - CONFIRM EXTRACT ARRIVED COMPLETE      *
+025200******************************************************************
+025300 9000-VERIFY-TRAILER.
+025400     IF R98F0-TRL-RECORD-COUNT = WS-RUN-RECORD-COUNT
+025500        AND R98F0-TRL-AMOUNT-HASH = WS-RUN-AMOUNT-HASH
+025600         DISPLAY 'CSR9806 TRAILER VERIFIED - COUNTS AND HASH OK'
+025700     ELSE
+025800         DISPLAY 'CSR9806 *** TRAILER MISMATCH - EXTRACT MAY BE '
+025900                 'INCOMPLETE OR CORRUPT ***'
+025910         MOVE 16 TO RETURN-CODE
+026000     END-IF.
+026100 9000-VERIFY-EXIT.
+026200     EXIT.
