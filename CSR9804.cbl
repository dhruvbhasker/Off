@@ -0,0 +1,119 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CSR9804.
+000300 AUTHOR.        D. OKONKWO-BATCH SUPPORT.
+000400 INSTALLATION.  L-SPWL SUSPENSE ACCOUNTING.
+000500 DATE-WRITTEN.  09AUG26.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    REMARKS: FINAL STEP OF THE CCSR98F0 SUSPENSE REGISTER       *
+000900*             EXTRACT BUILD.  COPIES EVERY DETAIL RECORD FROM    *
+001000*             THE RAW EXTRACT THROUGH TO THE FINAL EXTRACT       *
+001100*             UNCHANGED, TALLYING A RECORD COUNT AND A HASH      *
+001200*             TOTAL OF R98F0-SUSPENSE-AMOUNT AS IT GOES, THEN    *
+001300*             APPENDS AN R98F0-TRAILER-REC CARRYING THOSE        *
+001400*             TOTALS SO CSR9801/9802/9803 AND ANY OTHER          *
+001500*             DOWNSTREAM READER CAN CONFIRM THE EXTRACT ARRIVED  *
+001600*             COMPLETE.  ADDED FOLLOWING FIX S20733, WHERE A     *
+001700*             SILENT TRUNCATION PARTWAY THROUGH THE CCSRSVE      *
+001800*             CLIENT EXTRACT WAS NOT CAUGHT UNTIL DOWNSTREAM     *
+001900*             BALANCING, LONG AFTER THE FILE HAD BEEN            *
+002000*             DISTRIBUTED.                                       *
+002100******************************************************************
+002200*    DATE     AUTH.  DESCRIPTION                                 *
+002300*                                                                *
+002400*  09AUG26     DOB   INITIAL VERSION                             *
+002450*  09AUG26     DOB   STAMP R98F0-RECORD-TYPE 'D' ON EVERY DETAIL *
+002460*                    RECORD PASSED THROUGH AND 'T' ON THE        *
+002470*                    TRAILER, MATCHING THE DEDICATED RECORD-TYPE *
+002480*                    BYTE ADDED TO CCSR98F0                      *
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-3090.
+002900 OBJECT-COMPUTER.   IBM-3090.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT RAW-EXTRACT        ASSIGN TO SR98RAW
+003300                               ORGANIZATION IS SEQUENTIAL.
+003400     SELECT FINAL-EXTRACT      ASSIGN TO SR98F0
+003500                               ORGANIZATION IS SEQUENTIAL.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  RAW-EXTRACT
+003900     RECORDING MODE IS F.
+004000     COPY ccsr98f0.
+004100 FD  FINAL-EXTRACT
+004200     RECORDING MODE IS F.
+004300 01  FINAL-EXTRACT-REC              PIC X(116).
+004400 WORKING-STORAGE SECTION.
+004500******************************************************************
+004600*    SWITCHES AND COUNTERS                                       *
+004700******************************************************************
+004800 77  WS-EOF-SW                      PIC X(01)   VALUE 'N'.
+004900     88  END-OF-EXTRACT                         VALUE 'Y'.
+005000 77  WS-RUN-RECORD-COUNT            PIC 9(09) COMP  VALUE ZERO.
+005100 77  WS-RUN-AMOUNT-HASH             PIC S9(13)V9(02) COMP-3
+005200                                                     VALUE ZERO.
+005300******************************************************************
+005400*    TRAILER RECORD WORK AREA - BUILT FROM CCSR98F0 REDEFINES    *
+005500******************************************************************
+005600 01  WS-TRAILER-AREA.
+005700     05  WS-TRL-RECORD-TYPE         PIC X(01)   VALUE 'T'.
+005800     05  FILLER                     PIC X(02)   VALUE SPACES.
+005900     05  WS-TRL-RECORD-COUNT        PIC 9(09).
+006000     05  WS-TRL-AMOUNT-HASH         PIC S9(13)V9(02).
+006100     05  FILLER                     PIC X(89)   VALUE SPACES.
+006200 PROCEDURE DIVISION.
+006300******************************************************************
+006400*    0000-MAINLINE                                               *
+006500******************************************************************
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE       THRU 1000-INITIALIZE-EXIT.
+006800     PERFORM 2000-PROCESS-EXTRACT  THRU 2000-PROCESS-EXTRACT-EXIT
+006900             UNTIL END-OF-EXTRACT.
+007000     PERFORM 3000-FINALIZE         THRU 3000-FINALIZE-EXIT.
+007100     STOP RUN.
+007200******************************************************************
+007300*    1000-INITIALIZE - OPEN FILES, PRIME FIRST RECORD             *
+007400******************************************************************
+007500 1000-INITIALIZE.
+007600     OPEN INPUT  RAW-EXTRACT.
+007700     OPEN OUTPUT FINAL-EXTRACT.
+007800     PERFORM 8000-READ-RAW-EXTRACT THRU 8000-READ-RAW-EXTRACT-EXIT.
+007900 1000-INITIALIZE-EXIT.
+008000     EXIT.
+008100******************************************************************
+008200*    2000-PROCESS-EXTRACT - COPY DETAIL, TALLY COUNT AND HASH    *
+008300******************************************************************
+008400 2000-PROCESS-EXTRACT.
+008500     MOVE 'D'                  TO R98F0-RECORD-TYPE.
+008550     WRITE FINAL-EXTRACT-REC FROM R98F0-SEQ-REC-INFO.
+008600     ADD 1                     TO WS-RUN-RECORD-COUNT.
+008700     ADD R98F0-SUSPENSE-AMOUNT TO WS-RUN-AMOUNT-HASH.
+008800     PERFORM 8000-READ-RAW-EXTRACT THRU 8000-READ-RAW-EXTRACT-EXIT.
+008900 2000-PROCESS-EXTRACT-EXIT.
+009000     EXIT.
+009100******************************************************************
+009200*    3000-FINALIZE - APPEND TRAILER, CLOSE FILES                 *
+009300******************************************************************
+009400 3000-FINALIZE.
+009500     MOVE 'T'                TO WS-TRL-RECORD-TYPE.
+009600     MOVE WS-RUN-RECORD-COUNT TO WS-TRL-RECORD-COUNT.
+009700     MOVE WS-RUN-AMOUNT-HASH  TO WS-TRL-AMOUNT-HASH.
+009800     WRITE FINAL-EXTRACT-REC FROM WS-TRAILER-AREA.
+009900     DISPLAY 'CSR9804 TRAILER WRITTEN - RECORDS: '
+010000             WS-RUN-RECORD-COUNT.
+010100     CLOSE RAW-EXTRACT
+010200           FINAL-EXTRACT.
+010300 3000-FINALIZE-EXIT.
+010400     EXIT.
+010500******************************************************************
+010600*    8000-READ-RAW-EXTRACT - GET NEXT SOURCE RECORD               *
+010700******************************************************************
+010800 8000-READ-RAW-EXTRACT.
+010900     READ RAW-EXTRACT
+011000         AT END
+011100             SET END-OF-EXTRACT TO TRUE
+011200     END-READ.
+011300 8000-READ-RAW-EXTRACT-EXIT.
+011400     EXIT.
